@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTRPT.
+       REMARKS. FORMATS AN ALREADY-CALCULATED LOANAMORT SCHEDULE INTO A
+               PAGINATED, PRINT-READY REPORT SUITABLE FOR A CLOSING
+               PACKAGE - LOAN HEADER INFORMATION, COLUMN HEADINGS
+               REPEATED EACH PAGE, A PAGE FOOTER, AND THE GRAND TOTAL
+               INTEREST ON THE LAST PAGE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "AMORTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PRINT-STATUS               PIC X(02).
+       01 WS-LINES-PER-PAGE             PIC 9(02) COMP VALUE 40.
+       01 WS-LINE-COUNT                 PIC 9(02) COMP VALUE 99.
+       01 WS-PAGE-NO                    PIC 9(04) COMP VALUE ZERO.
+       01 WS-MONTH-IX                   PIC S9(4) COMP.
+
+       01 HDR-LOAN-NUMBER                PIC X(12).
+       01 HDR-BORROWER-NAME              PIC X(30).
+
+       01 HL1.
+           05 FILLER          PIC X(10) VALUE "LOAN NO: ".
+           05 HL1-LOAN-NO      PIC X(12).
+           05 FILLER          PIC X(10) VALUE SPACES.
+           05 FILLER          PIC X(08) VALUE "PAGE ".
+           05 HL1-PAGE-NO      PIC ZZZ9.
+           05 FILLER          PIC X(80) VALUE SPACES.
+
+       01 HL2.
+           05 FILLER          PIC X(10) VALUE "BORROWER: ".
+           05 HL2-BORROWER     PIC X(30).
+           05 FILLER          PIC X(92) VALUE SPACES.
+
+       01 HL3.
+           05 FILLER          PIC X(12) VALUE "PRINCIPAL: ".
+           05 HL3-PRINCIPAL    PIC X(18).
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(06) VALUE "RATE: ".
+           05 HL3-RATE         PIC ZZ9.9999.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(06) VALUE "TERM: ".
+           05 HL3-TERM         PIC ZZZ9.
+           05 FILLER          PIC X(60) VALUE SPACES.
+
+       01 COL-HEADINGS-1.
+           05 FILLER PIC X(08)  VALUE "PMT NO".
+           05 FILLER PIC X(15)  VALUE "INTEREST PAID".
+           05 FILLER PIC X(15)  VALUE "PRINCIPAL PAID".
+           05 FILLER PIC X(15)  VALUE "PAYMENT".
+           05 FILLER PIC X(15)  VALUE "BALANCE".
+           05 FILLER PIC X(64)  VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 DL-MONTH-NO       PIC ZZZ9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 DL-INTEREST       PIC X(18).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 DL-PRINCIPAL      PIC X(18).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 DL-PAYMENT        PIC X(18).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 DL-BALANCE        PIC X(18).
+           05 FILLER            PIC X(46) VALUE SPACES.
+
+       01 FOOTER-LINE.
+           05 FILLER            PIC X(20) VALUE "GENERATED: ".
+           05 FL-DATE            PIC X(10).
+           05 FILLER            PIC X(102) VALUE SPACES.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(24) VALUE "TOTAL INTEREST PAID: ".
+           05 GTL-TOTAL-INT      PIC X(18).
+           05 FILLER            PIC X(90) VALUE SPACES.
+
+       01 APR-DISCLOSURE-LINE.
+           05 FILLER      PIC X(24) VALUE "ANNUAL PERCENTAGE RATE: ".
+           05 ADL-APR      PIC ZZ9.9999.
+           05 FILLER      PIC X(01) VALUE "%".
+           05 FILLER      PIC X(93) VALUE SPACES.
+
+       01 ANNUAL-SUMMARY-HEADING.
+           05 FILLER      PIC X(30) VALUE "CALENDAR YEAR SUBTOTALS".
+           05 FILLER      PIC X(102) VALUE SPACES.
+
+       01 ANNUAL-SUMMARY-LINE.
+           05 ASL-YEAR         PIC 9(04).
+           05 FILLER           PIC X(04) VALUE SPACES.
+           05 FILLER           PIC X(17) VALUE "INTEREST PAID: ".
+           05 ASL-INTEREST      PIC X(18).
+           05 FILLER           PIC X(04) VALUE SPACES.
+           05 FILLER           PIC X(18) VALUE "PRINCIPAL PAID: ".
+           05 ASL-PRINCIPAL     PIC X(18).
+           05 FILLER           PIC X(49) VALUE SPACES.
+
+       01 WS-YEAR-SUMMARY-IX             PIC 9(02) COMP.
+
+       01 WS-CURRENT-DATE.
+           05 WS-CURR-YYYY       PIC 9(04).
+           05 WS-CURR-MM         PIC 9(02).
+           05 WS-CURR-DD         PIC 9(02).
+       01 WS-CURRENT-DATE-X.
+           05 WS-CD-MM           PIC 9(02).
+           05 FILLER             PIC X(01) VALUE "/".
+           05 WS-CD-DD           PIC 9(02).
+           05 FILLER             PIC X(01) VALUE "/".
+           05 WS-CD-YYYY         PIC 9(04).
+
+       LINKAGE SECTION.
+       01 RPT-LOAN-NUMBER      PIC X(12).
+       01 RPT-BORROWER-NAME    PIC X(30).
+       01 COPY AMORTIN.
+       01 COPY AMORTOUT.
+
+       PROCEDURE DIVISION USING RPT-LOAN-NUMBER
+                                RPT-BORROWER-NAME
+                                LOANINFO
+                                OUTDATA.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-REPORT
+           PERFORM PRINT-ONE-DETAIL-LINE
+               VARYING WS-MONTH-IX FROM 1 BY 1
+                   UNTIL WS-MONTH-IX > LOANTERM
+           PERFORM PRINT-GRAND-TOTAL
+           CLOSE PRINT-FILE
+           GOBACK.
+
+       INITIALIZE-REPORT.
+           OPEN OUTPUT PRINT-FILE
+           PERFORM CHECK-PRINT-STATUS
+           MOVE RPT-LOAN-NUMBER   TO HDR-LOAN-NUMBER
+           MOVE RPT-BORROWER-NAME TO HDR-BORROWER-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURR-MM   TO WS-CD-MM
+           MOVE WS-CURR-DD   TO WS-CD-DD
+           MOVE WS-CURR-YYYY TO WS-CD-YYYY.
+
+       PRINT-ONE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADER
+           END-IF
+           MOVE WS-MONTH-IX TO DL-MONTH-NO
+           CALL "CURRFMT" USING CURRENCYCODE
+                OUTINTPAIDNUM(WS-MONTH-IX)   DL-INTEREST
+           CALL "CURRFMT" USING CURRENCYCODE
+                OUTPRINCPAIDNUM(WS-MONTH-IX) DL-PRINCIPAL
+           CALL "CURRFMT" USING CURRENCYCODE
+                OUTPAYMENTNUM(WS-MONTH-IX)   DL-PAYMENT
+           CALL "CURRFMT" USING CURRENCYCODE
+                OUTBALANCENUM(WS-MONTH-IX)   DL-BALANCE
+           WRITE PRINT-LINE FROM DETAIL-LINE
+           PERFORM CHECK-PRINT-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-PAGE-HEADER.
+           IF WS-PAGE-NO > ZERO
+               PERFORM PRINT-PAGE-FOOTER
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+                   AFTER ADVANCING PAGE
+           END-IF
+           ADD 1 TO WS-PAGE-NO
+           MOVE HDR-LOAN-NUMBER      TO HL1-LOAN-NO
+           MOVE WS-PAGE-NO           TO HL1-PAGE-NO
+           WRITE PRINT-LINE FROM HL1
+           MOVE HDR-BORROWER-NAME    TO HL2-BORROWER
+           WRITE PRINT-LINE FROM HL2
+           CALL "CURRFMT" USING CURRENCYCODE
+                OUTORIGPRINCIPAL HL3-PRINCIPAL
+           MOVE RATE                 TO HL3-RATE
+           MOVE LOANTERM             TO HL3-TERM
+           WRITE PRINT-LINE FROM HL3
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           WRITE PRINT-LINE FROM COL-HEADINGS-1
+           PERFORM CHECK-PRINT-STATUS
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       PRINT-PAGE-FOOTER.
+           MOVE WS-CURRENT-DATE-X TO FL-DATE
+           WRITE PRINT-LINE FROM FOOTER-LINE
+           PERFORM CHECK-PRINT-STATUS.
+
+       PRINT-GRAND-TOTAL.
+           PERFORM PRINT-PAGE-FOOTER
+           CALL "CURRFMT" USING CURRENCYCODE
+                OUTTOTINTPAIDNUM GTL-TOTAL-INT
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+           MOVE OUTAPR TO ADL-APR
+           WRITE PRINT-LINE FROM APR-DISCLOSURE-LINE
+           PERFORM CHECK-PRINT-STATUS
+           PERFORM PRINT-ANNUAL-SUMMARY.
+
+      *    A 1098-STYLE STATEMENT NEEDS INTEREST PAID BROKEN OUT BY TAX
+      *    YEAR RATHER THAN BY PAYMENT - PRINTED ONLY WHEN LOANAMORT WAS
+      *    ABLE TO COMPUTE THE BREAKOUT (A FIRST PAYMENT DATE WAS GIVEN
+      *    AND THE LOAN IS ON A MONTHLY SCHEDULE).
+       PRINT-ANNUAL-SUMMARY.
+           IF OUTNUMYEARS > ZERO
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+               WRITE PRINT-LINE FROM ANNUAL-SUMMARY-HEADING
+               PERFORM CHECK-PRINT-STATUS
+               PERFORM PRINT-ONE-YEAR-SUBTOTAL
+                   VARYING WS-YEAR-SUMMARY-IX FROM 1 BY 1
+                       UNTIL WS-YEAR-SUMMARY-IX > OUTNUMYEARS
+           END-IF.
+
+       PRINT-ANNUAL-SUMMARY-EXIT.
+           EXIT.
+
+       PRINT-ONE-YEAR-SUBTOTAL.
+           MOVE OUTSUMYEAR(WS-YEAR-SUMMARY-IX) TO ASL-YEAR
+           CALL "CURRFMT" USING CURRENCYCODE
+                OUTSUMINTPAIDNUM(WS-YEAR-SUMMARY-IX)   ASL-INTEREST
+           CALL "CURRFMT" USING CURRENCYCODE
+                OUTSUMPRINCPAIDNUM(WS-YEAR-SUMMARY-IX) ASL-PRINCIPAL
+           WRITE PRINT-LINE FROM ANNUAL-SUMMARY-LINE
+           PERFORM CHECK-PRINT-STATUS.
+
+       PRINT-ONE-YEAR-SUBTOTAL-EXIT.
+           EXIT.
+
+       CHECK-PRINT-STATUS.
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "AMORTRPT: ERROR WRITING PRINT FILE"
+               DISPLAY "AMORTRPT: FILE STATUS " WS-PRINT-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-PRINT-STATUS-EXIT.
+           EXIT.
+
+       END PROGRAM AMORTRPT.
