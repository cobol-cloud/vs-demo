@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTPAY.
+       REMARKS. GIVEN AN ALREADY-CALCULATED LOANAMORT SCHEDULE AND A
+               TARGET PAYOFF DATE, RETURNS THE LUMP SUM NEEDED TO
+               RETIRE THE LOAN ON THAT DATE - THE OUTSTANDING PRINCIPAL
+               AS OF THE LAST SCHEDULED PAYMENT BEFORE THE TARGET DATE,
+               PLUS INTEREST ACCRUED SINCE THEN. USES A 30/360 DAY-
+               COUNT CONVENTION, CONSISTENT WITH THE PERIODIC RATE
+               LOANAMORT ITSELF USES, SO NO CALENDAR ARITHMETIC BEYOND
+               SIMPLE INTEGER MATH ON THE DATE'S YEAR/MONTH/DAY PARTS
+               IS NEEDED. MONTHLY-FREQUENCY LOANS WITH A FIRST PAYMENT
+               DATE SUPPLIED ONLY - SAME LIMITATION AS THE ANNUAL
+               SUBTOTAL BREAKOUT IN LOANAMORT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-ELAPSED-DAYS     PIC S9(9) COMP.
+       01 WRK-ELAPSED-MONTHS   PIC S9(4) COMP.
+       01 WRK-PARTIAL-DAYS     PIC S9(4) COMP.
+       01 WRK-BALANCE          PIC S9(9)V99     COMP-3.
+       01 WRK-DAILY-RATE       PIC S9(1)V9(9)   COMP-3.
+
+       LINKAGE SECTION.
+       01 PAYOFFDATE  PIC 9(8).
+       01 PDY-DATE-R REDEFINES PAYOFFDATE.
+           05 PDY-YEAR    PIC 9(4).
+           05 PDY-MONTH   PIC 9(2).
+           05 PDY-DAY     PIC 9(2).
+       01 COPY AMORTIN.
+       01 COPY AMORTOUT.
+       01 COPY AMORTPAYOUT.
+
+       PROCEDURE DIVISION USING PAYOFFDATE
+                                LOANINFO
+                                OUTDATA
+                                PAYOFFRESULT.
+
+       MAIN-PROCESS.
+           SET PAYOFF-OK TO TRUE
+           MOVE ZEROS TO PAYOFFBALANCE PAYOFFACCRUEDINT PAYOFFTOTALDUE
+           IF FIRSTPAYMENTDATE = ZERO OR PAYOFFDATE = ZERO
+                   OR NOT FREQ-MONTHLY
+               SET PAYOFF-ERROR TO TRUE
+           ELSE
+               PERFORM CALC-PAYOFF
+           END-IF
+           GOBACK.
+
+      *    A 30/360 DAY COUNT TREATS EVERY MONTH AS 30 DAYS AND EVERY
+      *    YEAR AS 360 - THE SAME SIMPLIFICATION MOST FIXED-RATE
+      *    AMORTIZATION MATH ALREADY MAKES BY DIVIDING THE ANNUAL RATE
+      *    BY 12 EQUAL MONTHLY PERIODS.
+       CALC-PAYOFF.
+
+           COMPUTE WRK-ELAPSED-DAYS =
+                (PDY-YEAR - FPD-YEAR) * 360 +
+                (PDY-MONTH - FPD-MONTH) * 30 +
+                (PDY-DAY - FPD-DAY)
+
+           IF WRK-ELAPSED-DAYS < ZERO
+               SET PAYOFF-ERROR TO TRUE
+           ELSE
+               COMPUTE WRK-ELAPSED-MONTHS = WRK-ELAPSED-DAYS / 30
+               COMPUTE WRK-PARTIAL-DAYS = WRK-ELAPSED-DAYS -
+                    (WRK-ELAPSED-MONTHS * 30)
+               PERFORM DETERMINE-PAYOFF-BALANCE
+               COMPUTE WRK-DAILY-RATE = (RATE / 100) / 360
+               COMPUTE PAYOFFACCRUEDINT ROUNDED =
+                    WRK-BALANCE * WRK-DAILY-RATE * WRK-PARTIAL-DAYS
+               MOVE WRK-BALANCE TO PAYOFFBALANCE
+               COMPUTE PAYOFFTOTALDUE = PAYOFFBALANCE + PAYOFFACCRUEDINT
+           END-IF.
+
+       CALC-PAYOFF-EXIT.
+           EXIT.
+
+      *    THE BALANCE JUST AFTER THE LAST PAYMENT MADE BEFORE THE
+      *    TARGET DATE - THE ORIGINAL PRINCIPAL IF PAYOFF FALLS BEFORE
+      *    THE FIRST PAYMENT EVER CAME DUE, OR ZERO IF THE LOAN WAS
+      *    ALREADY FULLY AMORTIZED BY THEN.
+       DETERMINE-PAYOFF-BALANCE.
+
+           IF WRK-ELAPSED-MONTHS <= ZERO
+               MOVE OUTORIGPRINCIPAL TO WRK-BALANCE
+           ELSE
+               IF WRK-ELAPSED-MONTHS > LOANTERM
+                   MOVE ZEROS TO WRK-BALANCE
+               ELSE
+                   MOVE OUTBALANCENUM(WRK-ELAPSED-MONTHS) TO WRK-BALANCE
+               END-IF
+           END-IF.
+
+       DETERMINE-PAYOFF-BALANCE-EXIT.
+           EXIT.
+
+       END PROGRAM AMORTPAY.
