@@ -1,7 +1,10 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOANAMORT.
-       REMARKS. THIS PROGRAM CALCULATES A MONTHLY PAYMENT SCHEDULE AMOUNT BASED
-               TERM, PRINCIPAL, AND INTEREST RATE. 
+       REMARKS. THIS PROGRAM CALCULATES A PAYMENT SCHEDULE AMOUNT BASED ON
+               TERM, PRINCIPAL, AND INTEREST RATE. LOANTERM IS A COUNT OF
+               PAYMENT PERIODS IN WHATEVER FREQUENCY PMTFREQCODE SELECTS -
+               MONTHS FOR MONTHLY (THE DEFAULT), OR TOTAL BI-WEEKLY/
+               SEMI-MONTHLY PAYMENTS OTHERWISE.
 
        ENVIRONMENT DIVISION.
 
@@ -25,47 +28,389 @@
           03 WRK-RATE            PIC S9(9)V9(9) COMP-3.
           03 WRK-PAYMENT         PIC S9(9)V9(9) COMP-3.
           03 WRK-PAYMENT-A       PIC $$,$$$.99.
-       
+          03 WRK-CALC-TERM       PIC S9(4) COMP.
+          03 WRK-EXTRA-PMT       PIC S9(9)V9(9) COMP-3.
+          03 WRK-PERIODS-PER-YR  PIC S9(4) COMP.
+          03 WRK-ORIG-PRINCIPAL  PIC S9(9)V99 COMP-3.
+          03 WRK-PRINC-SUM       PIC S9(9)V99 COMP-3.
+          03 WRK-LTV             PIC S9(1)V9(4) COMP-3.
+          03 WRK-PMI-AMT         PIC S9(7)V99   COMP-3.
+       01 LOAN-PAID-OFF-SW PIC X(01) VALUE "N".
+          88 LOAN-PAID-OFF                VALUE "Y".
+       01 PMI-DROPPED-SW PIC X(01) VALUE "N".
+          88 PMI-ALREADY-DROPPED          VALUE "Y".
+
+      *    APR WORK AREA - THE PERIODIC PAYMENT STREAM IS CAPTURED HERE
+      *    IN NUMERIC FORM (THE OUTDATA COLUMNS ARE ALREADY EDITED AND
+      *    CAN'T BE USED IN ARITHMETIC) SO THE APR/TILA DISCLOSURE CAN
+      *    BE SOLVED BY BISECTING FOR THE RATE THAT PRICES THE STREAM
+      *    BACK TO THE AMOUNT ACTUALLY FINANCED.
+       01 WRK-PMT-AMT PIC S9(7)V99 COMP-3
+           OCCURS 1 TO 780 DEPENDING ON LOANTERM.
+       01 APR-WORK-FIELDS.
+          03 WRK-APR-FINANCED    PIC S9(9)V99     COMP-3.
+          03 WRK-APR-LOW         PIC S9(1)V9(6)    COMP-3.
+          03 WRK-APR-HIGH        PIC S9(1)V9(6)    COMP-3.
+          03 WRK-APR-MID         PIC S9(1)V9(6)    COMP-3.
+          03 WRK-APR-PV          PIC S9(9)V9(9)    COMP-3.
+          03 WRK-DISCOUNT        PIC S9(9)V9(9)    COMP-3.
+          03 WRK-APR-ITER        PIC S9(4)         COMP.
+          03 WRK-APR-MONTH-IX    PIC S9(4)         COMP.
+
+      *    ANNUAL (CALENDAR-YEAR) SUBTOTALS FOR 1098-STYLE REPORTING -
+      *    ACCUMULATED HERE IN NUMERIC WORKING-STORAGE SINCE OUTDATA'S
+      *    ANNUAL-SUMMARY COLUMNS ARE ALREADY EDITED AND CAN'T BE USED
+      *    AS ARITHMETIC OPERANDS. ONLY MEANINGFUL FOR MONTHLY-FREQUENCY
+      *    LOANS WITH A FIRST PAYMENT DATE SUPPLIED - SEE COMPUTE-PAY-
+      *    YEAR.
+       01 WRK-NUM-YEARS PIC 9(02) COMP VALUE ZERO.
+       01 WRK-YEAR-TABLE.
+          03 WRK-YEAR-ENTRY OCCURS 1 TO 51 DEPENDING ON WRK-NUM-YEARS.
+             05 WRK-YEAR-VAL  PIC 9(04).
+             05 WRK-YEAR-INT  PIC S9(9)V99 COMP-3.
+             05 WRK-YEAR-PRN  PIC S9(9)V99 COMP-3.
+       01 WRK-CUR-YEAR-IX  PIC 9(02) COMP VALUE ZERO.
+       01 WRK-SUMMARY-IX   PIC 9(02) COMP.
+       01 WRK-YEAR-OFFSET  PIC S9(4) COMP.
+
        LINKAGE SECTION.
        01 COPY AMORTIN.
        01 COPY AMORTOUT.
        PROCEDURE DIVISION USING LOANINFO
                                 OUTDATA.
 
+           PERFORM SET-PERIODS-PER-YEAR
+           MOVE LOANTERM TO WRK-CALC-TERM
+           MOVE PRINCIPAL TO WRK-ORIG-PRINCIPAL
+           MOVE ZEROS TO WRK-PRINC-SUM
+           MOVE ZERO  TO WRK-NUM-YEARS WRK-CUR-YEAR-IX
+           MOVE "N"   TO LOAN-PAID-OFF-SW PMI-DROPPED-SW
            PERFORM CALC-PAYMENT
            MOVE WRK-PAYMENT TO DECPAYMENT
-           
-           PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH > LOANTERM
-               COMPUTE INTPAID ROUNDED = PRINCIPAL * ((RATE / 100) /12)
-               COMPUTE TOTINTPAID = TOTINTPAID + INTPAID
 
-               IF MONTH = LOANTERM
-                   COMPUTE DECPAYMENT = INTPAID + PRINCIPAL
-               END-IF    
-               
-               COMPUTE PRINCPAID = DECPAYMENT - INTPAID
-               COMPUTE PRINCIPAL ROUNDED = PRINCIPAL - PRINCPAID
-               MOVE PRINCPAID   TO OUTPRINCPAID(MONTH)
-               MOVE INTPAID     TO OUTINTPAID(MONTH)
-               MOVE DECPAYMENT  TO OUTPAYMENT(MONTH)
-               MOVE PRINCIPAL   TO OUTBALANCE(MONTH)
-               
+           PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH > LOANTERM
+               PERFORM COMPUTE-PAY-YEAR
+               IF LOAN-PAID-OFF
+                   MOVE ZEROS TO OUTINTPAID(MONTH)
+                                 OUTPRINCPAID(MONTH)
+                                 OUTPAYMENT(MONTH)
+                                 OUTBALANCE(MONTH)
+                                 OUTBALANCENUM(MONTH)
+                                 OUTINTPAIDNUM(MONTH)
+                                 OUTPRINCPAIDNUM(MONTH)
+                                 OUTPAYMENTNUM(MONTH)
+                                 OUTPMIAMOUNT(MONTH)
+                                 WRK-PMT-AMT(MONTH)
+                                 OUTAMOUNTDUE(MONTH)
+                                 OUTACTUALPAIDDATE(MONTH)
+                                 OUTACTUALAMOUNT(MONTH)
+                                 OUTLATEFEE(MONTH)
+                   MOVE SPACES TO OUTPMIDROPPED(MONTH)
+                   SET PAYMENT-ON-TIME(MONTH) TO TRUE
+               ELSE
+                   PERFORM CALC-MONTH
+               END-IF
            END-PERFORM
            MOVE TOTINTPAID TO         OUTTOTINTPAID
+           MOVE TOTINTPAID TO         OUTTOTINTPAIDNUM
+           MOVE WRK-ORIG-PRINCIPAL TO OUTORIGPRINCIPAL
+           PERFORM CALC-APR
+           PERFORM BUILD-ANNUAL-SUMMARY
+           PERFORM RECONCILE-TOTALS
 
            GOBACK.
-           
+
+       RECONCILE-TOTALS.
+
+      *    CATCH ROUNDING DRIFT BEFORE IT REACHES A BORROWER STATEMENT -
+      *    THE SCHEDULED PRINCIPAL SHOULD FULLY RETIRE THE ORIGINAL
+      *    PRINCIPAL AND THE FINAL BALANCE SHOULD LAND ON ZERO.
+           SET RECON-OK TO TRUE
+           IF WRK-PRINC-SUM NOT = WRK-ORIG-PRINCIPAL
+               SET RECON-WARNING TO TRUE
+           END-IF
+           IF OUTBALANCENUM(LOANTERM) NOT = ZERO
+               SET RECON-WARNING TO TRUE
+           END-IF.
+
+       RECONCILE-TOTALS-EXIT.
+           EXIT.
+
+       SET-PERIODS-PER-YEAR.
+
+      *    LOANTERM IS EXPRESSED IN WHATEVER PERIOD THE PAYMENT
+      *    FREQUENCY CODE SELECTS - MONTHS FOR MONTHLY, OTHERWISE THE
+      *    TOTAL NUMBER OF SCHEDULED BI-WEEKLY OR SEMI-MONTHLY PAYMENTS.
+           IF FREQ-BIWEEKLY
+               MOVE 26 TO WRK-PERIODS-PER-YR
+           ELSE
+               IF FREQ-SEMIMONTHLY
+                   MOVE 24 TO WRK-PERIODS-PER-YR
+               ELSE
+                   MOVE 12 TO WRK-PERIODS-PER-YR
+               END-IF
+           END-IF.
+
+       SET-PERIODS-PER-YEAR-EXIT.
+           EXIT.
+
+       CALC-MONTH.
+
+           COMPUTE INTPAID ROUNDED = PRINCIPAL *
+                ((RATE / 100) / WRK-PERIODS-PER-YR)
+           COMPUTE TOTINTPAID = TOTINTPAID + INTPAID
+
+      *    INTEREST-ONLY WINDOW HAS JUST ENDED - RE-AMORTIZE THE
+      *    REMAINING PRINCIPAL OVER THE REMAINING TERM.
+           IF IOMONTHS > ZERO AND MONTH = IOMONTHS + 1
+               COMPUTE WRK-CALC-TERM = LOANTERM - IOMONTHS
+               PERFORM CALC-PAYMENT
+               MOVE WRK-PAYMENT TO DECPAYMENT
+           END-IF
+
+           IF MONTH <= IOMONTHS
+               MOVE ZEROS TO PRINCPAID
+               MOVE INTPAID TO DECPAYMENT
+           ELSE
+               COMPUTE PRINCPAID = DECPAYMENT - INTPAID
+           END-IF
+
+      *    A COMMERCIAL NOTE MAY AMORTIZE OVER LOANTERM BUT COME DUE IN
+      *    FULL AT AN EARLIER BALLOONTERM - FORCE THE REMAINING BALANCE
+      *    DUE AT WHICHEVER OF THE TWO COMES FIRST, EVEN IF THE BALLOON
+      *    FALLS INSIDE THE INTEREST-ONLY WINDOW ABOVE.
+           IF MONTH = LOANTERM
+              OR (BALLOONTERM > ZERO AND MONTH = BALLOONTERM)
+               COMPUTE DECPAYMENT = INTPAID + PRINCIPAL
+               MOVE PRINCIPAL TO PRINCPAID
+           END-IF
+
+      *    APPLY ANY RECURRING OR ONE-TIME LUMP-SUM EXTRA PRINCIPAL,
+      *    CAPPED SO THE LOAN NEVER OVERPAYS PAST A ZERO BALANCE.
+           IF MONTH > IOMONTHS
+               MOVE EXTRAPAYMENT TO WRK-EXTRA-PMT
+               IF MONTH = LUMPSUMMONTH
+                   ADD LUMPSUMAMT TO WRK-EXTRA-PMT
+               END-IF
+               IF WRK-EXTRA-PMT > ZERO
+                   ADD WRK-EXTRA-PMT TO PRINCPAID
+               END-IF
+           END-IF
+
+           IF PRINCPAID > PRINCIPAL
+               MOVE PRINCIPAL TO PRINCPAID
+           END-IF
+
+      *    PMI IS PRICED OFF THE BALANCE GOING INTO THE MONTH, BEFORE
+      *    THIS MONTH'S PRINCIPAL IS APPLIED.
+           PERFORM CALC-PMI
+
+           COMPUTE PRINCIPAL ROUNDED = PRINCIPAL - PRINCPAID
+           ADD PRINCPAID TO WRK-PRINC-SUM
+           PERFORM ACCUMULATE-ANNUAL-SUBTOTAL
+           MOVE PRINCPAID   TO OUTPRINCPAID(MONTH)
+           MOVE PRINCPAID   TO OUTPRINCPAIDNUM(MONTH)
+           MOVE INTPAID     TO OUTINTPAID(MONTH)
+           MOVE INTPAID     TO OUTINTPAIDNUM(MONTH)
+           COMPUTE OUTPAYMENT(MONTH) =
+                INTPAID + PRINCPAID + WRK-PMI-AMT
+           COMPUTE OUTPAYMENTNUM(MONTH) =
+                INTPAID + PRINCPAID + WRK-PMI-AMT
+           COMPUTE WRK-PMT-AMT(MONTH) = INTPAID + PRINCPAID
+           MOVE PRINCIPAL   TO OUTBALANCE(MONTH)
+           MOVE PRINCIPAL   TO OUTBALANCENUM(MONTH)
+
+      *    BASELINE AMOUNT DUE IS JUST THE SCHEDULED PAYMENT - AMORTSERV
+      *    ADDS A ROLLED-FORWARD LATE FEE ON TOP OF THIS WHEN A PRIOR
+      *    PAYMENT WAS SERVICED LATE. NO ACTUAL PAYMENT HAS BEEN POSTED
+      *    AGAINST THIS MONTH YET.
+           MOVE OUTPAYMENTNUM(MONTH) TO OUTAMOUNTDUE(MONTH)
+           MOVE ZEROS TO OUTACTUALPAIDDATE(MONTH)
+                         OUTACTUALAMOUNT(MONTH)
+                         OUTLATEFEE(MONTH)
+           SET PAYMENT-ON-TIME(MONTH) TO TRUE
+
+           IF PRINCIPAL = ZERO
+               SET LOAN-PAID-OFF TO TRUE
+           END-IF.
+
+       CALC-MONTH-EXIT.
+           EXIT.
+
+      *    THIS PAYMENT'S CALENDAR YEAR, DERIVED FROM THE FIRST PAYMENT
+      *    DATE AND HOW MANY MONTHS HAVE ELAPSED SINCE THEN. LEFT ZERO
+      *    WHEN NO FIRST PAYMENT DATE WAS SUPPLIED OR THE LOAN ISN'T ON
+      *    A MONTHLY SCHEDULE, SINCE A BI-WEEKLY OR SEMI-MONTHLY
+      *    PAYMENT NUMBER DOESN'T MAP ONE-FOR-ONE TO A CALENDAR MONTH.
+       COMPUTE-PAY-YEAR.
+
+           IF FIRSTPAYMENTDATE = ZERO OR NOT FREQ-MONTHLY
+               MOVE ZEROS TO OUTPAYYEAR(MONTH)
+           ELSE
+               COMPUTE WRK-YEAR-OFFSET =
+                    (FPD-MONTH - 1 + MONTH - 1) / 12
+               COMPUTE OUTPAYYEAR(MONTH) = FPD-YEAR + WRK-YEAR-OFFSET
+           END-IF.
+
+       COMPUTE-PAY-YEAR-EXIT.
+           EXIT.
+
+      *    CONTROL BREAK ON CALENDAR YEAR - START A NEW BUCKET THE
+      *    FIRST TIME A YEAR IS SEEN, THEN ROLL THIS MONTH'S INTEREST
+      *    AND PRINCIPAL INTO WHICHEVER BUCKET IS CURRENT.
+       ACCUMULATE-ANNUAL-SUBTOTAL.
+
+           IF OUTPAYYEAR(MONTH) NOT = ZERO
+               IF WRK-CUR-YEAR-IX = ZERO
+                  OR OUTPAYYEAR(MONTH) NOT =
+                     WRK-YEAR-VAL(WRK-CUR-YEAR-IX)
+                   PERFORM START-NEW-YEAR-BUCKET
+               END-IF
+               ADD INTPAID   TO WRK-YEAR-INT(WRK-CUR-YEAR-IX)
+               ADD PRINCPAID TO WRK-YEAR-PRN(WRK-CUR-YEAR-IX)
+           END-IF.
+
+       ACCUMULATE-ANNUAL-SUBTOTAL-EXIT.
+           EXIT.
+
+       START-NEW-YEAR-BUCKET.
+
+           ADD 1 TO WRK-NUM-YEARS
+           MOVE WRK-NUM-YEARS TO WRK-CUR-YEAR-IX
+           MOVE OUTPAYYEAR(MONTH) TO WRK-YEAR-VAL(WRK-CUR-YEAR-IX)
+           MOVE ZEROS TO WRK-YEAR-INT(WRK-CUR-YEAR-IX)
+                         WRK-YEAR-PRN(WRK-CUR-YEAR-IX).
+
+       START-NEW-YEAR-BUCKET-EXIT.
+           EXIT.
+
+      *    COPY THE ACCUMULATED CALENDAR-YEAR BUCKETS OUT TO OUTDATA SO
+      *    A CALLER (THE PRINTED REPORT, A 1098 EXTRACT) CAN SHOW
+      *    YEAR-BY-YEAR TOTALS WITHOUT RE-DERIVING THEM FROM THE
+      *    MONTHLY DETAIL.
+       BUILD-ANNUAL-SUMMARY.
+
+           MOVE WRK-NUM-YEARS TO OUTNUMYEARS
+           PERFORM COPY-ONE-YEAR-SUBTOTAL
+               VARYING WRK-SUMMARY-IX FROM 1 BY 1
+                   UNTIL WRK-SUMMARY-IX > WRK-NUM-YEARS.
+
+       BUILD-ANNUAL-SUMMARY-EXIT.
+           EXIT.
+
+       COPY-ONE-YEAR-SUBTOTAL.
+
+           MOVE WRK-YEAR-VAL(WRK-SUMMARY-IX)
+               TO OUTSUMYEAR(WRK-SUMMARY-IX)
+           MOVE WRK-YEAR-INT(WRK-SUMMARY-IX)
+               TO OUTSUMINTPAID(WRK-SUMMARY-IX)
+           MOVE WRK-YEAR-INT(WRK-SUMMARY-IX)
+               TO OUTSUMINTPAIDNUM(WRK-SUMMARY-IX)
+           MOVE WRK-YEAR-PRN(WRK-SUMMARY-IX)
+               TO OUTSUMPRINCPAID(WRK-SUMMARY-IX)
+           MOVE WRK-YEAR-PRN(WRK-SUMMARY-IX)
+               TO OUTSUMPRINCPAIDNUM(WRK-SUMMARY-IX).
+
+       COPY-ONE-YEAR-SUBTOTAL-EXIT.
+           EXIT.
+
+      *    PRIVATE MORTGAGE INSURANCE APPLIES WHILE THE LOAN-TO-VALUE
+      *    RATIO IS ABOVE 80% AND DROPS OFF AUTOMATICALLY THE FIRST MONTH
+      *    IT FALLS TO 80% OR BELOW - THE MONTH IT DROPS IS FLAGGED SO A
+      *    STATEMENT CAN CALL IT OUT.
+       CALC-PMI.
+
+           MOVE ZEROS  TO WRK-PMI-AMT
+           MOVE ZEROS  TO OUTPMIAMOUNT(MONTH)
+           MOVE SPACES TO OUTPMIDROPPED(MONTH)
+
+           IF PROPERTYVALUE > ZERO AND NOT PMI-ALREADY-DROPPED
+               COMPUTE WRK-LTV ROUNDED = PRINCIPAL / PROPERTYVALUE
+               IF WRK-LTV > .80
+                   COMPUTE WRK-PMI-AMT ROUNDED =
+                        PRINCIPAL *
+                        ((PMIRATE / 100) / WRK-PERIODS-PER-YR)
+                   MOVE WRK-PMI-AMT TO OUTPMIAMOUNT(MONTH)
+               ELSE
+                   SET PMI-ALREADY-DROPPED TO TRUE
+                   SET PMI-DROPPED-THIS-MONTH(MONTH) TO TRUE
+               END-IF
+           END-IF.
+
+       CALC-PMI-EXIT.
+           EXIT.
+
+      *    TRUTH-IN-LENDING APR - THE PERIODIC RATE THAT DISCOUNTS THE
+      *    ACTUAL PAYMENT STREAM BACK TO WHAT WAS ACTUALLY FINANCED
+      *    (ORIGINAL PRINCIPAL LESS PREPAID FINANCE CHARGES), FOUND BY
+      *    BISECTION SINCE THERE IS NO CLOSED-FORM SOLUTION ONCE EXTRA
+      *    PAYMENTS AND BALLOON DUE DATES MAKE THE STREAM UNEVEN.
+       CALC-APR.
+
+           COMPUTE WRK-APR-FINANCED = WRK-ORIG-PRINCIPAL - FINANCEFEES
+           IF WRK-APR-FINANCED > ZERO AND LOANTERM > ZERO
+               MOVE ZERO TO WRK-APR-LOW
+               MOVE .5   TO WRK-APR-HIGH
+               PERFORM APR-BISECT-STEP
+                   VARYING WRK-APR-ITER FROM 1 BY 1
+                       UNTIL WRK-APR-ITER > 60
+               COMPUTE WRK-APR-MID ROUNDED =
+                    (WRK-APR-LOW + WRK-APR-HIGH) / 2
+               COMPUTE OUTAPR ROUNDED =
+                    WRK-APR-MID * WRK-PERIODS-PER-YR * 100
+           ELSE
+               MOVE ZEROS TO OUTAPR
+           END-IF.
+
+       CALC-APR-EXIT.
+           EXIT.
+
+       APR-BISECT-STEP.
+
+           COMPUTE WRK-APR-MID = (WRK-APR-LOW + WRK-APR-HIGH) / 2
+           PERFORM CALC-PV-AT-APR-MID
+      *    A HIGHER DISCOUNT RATE ALWAYS PRODUCES A LOWER PRESENT VALUE -
+      *    TOO MUCH PV MEANS THE TRUE RATE IS ABOVE THE MIDPOINT.
+           IF WRK-APR-PV > WRK-APR-FINANCED
+               MOVE WRK-APR-MID TO WRK-APR-LOW
+           ELSE
+               MOVE WRK-APR-MID TO WRK-APR-HIGH
+           END-IF.
+
+       APR-BISECT-STEP-EXIT.
+           EXIT.
+
+       CALC-PV-AT-APR-MID.
+
+           MOVE ZEROS TO WRK-APR-PV
+           PERFORM ACCUM-PV-ONE-MONTH
+               VARYING WRK-APR-MONTH-IX FROM 1 BY 1
+                   UNTIL WRK-APR-MONTH-IX > LOANTERM.
+
+       CALC-PV-AT-APR-MID-EXIT.
+           EXIT.
+
+       ACCUM-PV-ONE-MONTH.
+
+           COMPUTE WRK-DISCOUNT ROUNDED =
+                WRK-PMT-AMT(WRK-APR-MONTH-IX) /
+                ((1 + WRK-APR-MID) ** WRK-APR-MONTH-IX)
+           ADD WRK-DISCOUNT TO WRK-APR-PV.
+
+       ACCUM-PV-ONE-MONTH-EXIT.
+           EXIT.
+
        CALC-PAYMENT.
 
            IF RATE = ZERO
-               COMPUTE WRK-PAYMENT ROUNDED = PRINCIPAL / LOANTERM
+               COMPUTE WRK-PAYMENT ROUNDED = PRINCIPAL / WRK-CALC-TERM
            ELSE
-               COMPUTE WRK-RATE = (RATE / 100) / 12
+               COMPUTE WRK-RATE = (RATE / 100) / WRK-PERIODS-PER-YR
                COMPUTE WRK-PAYMENT  ROUNDED = (PRINCIPAL * WRK-RATE) /
-                    (1 - (1 / ((1 + WRK-RATE) ** (LOANTERM))))
+                    (1 - (1 / ((1 + WRK-RATE) ** (WRK-CALC-TERM))))
            END-IF.
 
        CALC-PAYMENT-EXIT.
            EXIT.
           
-       END PROGRAM.
+       END PROGRAM LOANAMORT.
