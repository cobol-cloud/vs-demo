@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTSERV.
+       REMARKS. POSTS A SINGLE SERVICING PAYMENT (ACTUAL PAID DATE AND
+               ACTUAL AMOUNT) AGAINST ONE ROW OF AN ALREADY-CALCULATED
+               LOANAMORT SCHEDULE. COMPUTES A LATE FEE UNDER OUR
+               STANDARD GRACE-PERIOD/FEE-PERCENTAGE RULE AND ROLLS IT
+               INTO THE NEXT MONTH'S AMOUNT DUE, AND TRACKS HOW MANY
+               PAYMENTS IN A ROW CAME UP SHORT SO A CALLER CAN RAISE A
+               DELINQUENCY FLAG ONCE THAT STREAK REACHES TWO. USES THE
+               SAME 30/360 DAY-COUNT AND FIRST-PAYMENT-DATE MONTH-
+               OFFSET ARITHMETIC AMORTPAY AND LOANAMORT'S ANNUAL
+               SUBTOTAL BREAKOUT ALREADY RELY ON, SO MONTHLY-FREQUENCY
+               LOANS WITH A FIRST PAYMENT DATE SUPPLIED ONLY.
+               THE CALLER OWNS THE RUNNING MISSED-PAYMENT STREAK AND ANY
+               STILL-UNPAID ROLLED-FORWARD LATE FEE ACROSS CALLS (PASSED
+               IN AS SVCPRIORMISSEDSTREAK/SVCPRIORROLLEDFEE, RETURNED AS
+               SVCMISSEDSTREAK/SVCLATEFEEAMOUNT - FEED THIS CALL'S
+               SVCLATEFEEAMOUNT BACK IN AS NEXT CALL'S SVCPRIORROLLEDFEE)
+               SINCE OUTDATA ITSELF IS REBUILT FROM SCRATCH EVERY TIME
+               LOANAMORT RUNS AND CAN'T CARRY THAT STATE BETWEEN A
+               BORROWER'S PAYMENTS ON ITS OWN.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *    OUR STANDARD SERVICING RULES - A 15 DAY GRACE PERIOD, THEN A
+      *    5% LATE FEE ON THE AMOUNT THAT WAS DUE.
+       01 SERV-GRACE-PERIOD-DAYS  PIC S9(4) COMP    VALUE 15.
+       01 SERV-LATE-FEE-PCT       PIC S9(1)V9(4) COMP-3 VALUE 0.05.
+
+       01 WRK-DUE-MONTH-OFFSET    PIC S9(4) COMP.
+       01 WRK-DUE-YEAR            PIC 9(4).
+       01 WRK-DUE-MONTH           PIC 9(2).
+       01 WRK-DAYS-LATE           PIC S9(9) COMP.
+       01 WRK-AMOUNT-DUE          PIC S9(9)V99 COMP-3.
+
+       LINKAGE SECTION.
+       01 COPY AMORTIN.
+       01 COPY AMORTOUT.
+       01 COPY AMORTSERVIN.
+       01 COPY AMORTSERVOUT.
+
+       PROCEDURE DIVISION USING LOANINFO
+                                OUTDATA
+                                SERVICINGPAYMENT
+                                SERVICINGRESULT.
+
+       MAIN-PROCESS.
+           SET SVC-OK TO TRUE
+           MOVE ZEROS TO SVCLATEFEEAMOUNT
+           MOVE SVCPRIORMISSEDSTREAK TO SVCMISSEDSTREAK
+           IF FIRSTPAYMENTDATE = ZERO OR NOT FREQ-MONTHLY
+                   OR SVCPAYMENTNO < 1 OR SVCPAYMENTNO > LOANTERM
+               SET SVC-ERROR TO TRUE
+           ELSE
+               PERFORM COMPUTE-DUE-DATE
+               PERFORM EVALUATE-PAYMENT
+           END-IF
+           GOBACK.
+
+      *    THE CALENDAR DATE PAYMENT NUMBER SVCPAYMENTNO WAS DUE,
+      *    ASSUMING (LIKE THE REST OF THIS SUITE'S DATE HANDLING) THAT
+      *    IT FALLS ON THE SAME DAY OF THE MONTH AS THE FIRST PAYMENT.
+       COMPUTE-DUE-DATE.
+           COMPUTE WRK-DUE-MONTH-OFFSET =
+                FPD-MONTH - 1 + SVCPAYMENTNO - 1
+           COMPUTE WRK-DUE-YEAR = FPD-YEAR +
+                (WRK-DUE-MONTH-OFFSET / 12)
+           COMPUTE WRK-DUE-MONTH = WRK-DUE-MONTH-OFFSET -
+                ((WRK-DUE-MONTH-OFFSET / 12) * 12) + 1.
+
+       COMPUTE-DUE-DATE-EXIT.
+           EXIT.
+
+      *    A PAYMENT SHORT OF WHAT WAS DUE BREAKS OR EXTENDS THE MISSED
+      *    STREAK; ONE THAT CLEARS THE AMOUNT DUE RESETS IT. A LATE FEE
+      *    APPLIES WHENEVER THE PAYMENT LANDED PAST THE GRACE PERIOD,
+      *    REGARDLESS OF WHETHER IT WAS ALSO SHORT, AND ROLLS FORWARD
+      *    ONTO NEXT MONTH'S AMOUNT DUE.
+       EVALUATE-PAYMENT.
+           MOVE OUTAMOUNTDUE(SVCPAYMENTNO) TO WRK-AMOUNT-DUE
+           ADD SVCPRIORROLLEDFEE TO WRK-AMOUNT-DUE
+           MOVE WRK-AMOUNT-DUE TO OUTAMOUNTDUE(SVCPAYMENTNO)
+           COMPUTE WRK-DAYS-LATE =
+                (SVC-APD-YEAR - WRK-DUE-YEAR) * 360 +
+                (SVC-APD-MONTH - WRK-DUE-MONTH) * 30 +
+                (SVC-APD-DAY - FPD-DAY)
+
+           IF SVCACTUALAMOUNT < WRK-AMOUNT-DUE
+               SET PAYMENT-MISSED(SVCPAYMENTNO) TO TRUE
+               ADD 1 TO SVCMISSEDSTREAK
+           ELSE
+               SET PAYMENT-ON-TIME(SVCPAYMENTNO) TO TRUE
+               MOVE ZERO TO SVCMISSEDSTREAK
+           END-IF
+
+           IF WRK-DAYS-LATE > SERV-GRACE-PERIOD-DAYS
+               COMPUTE OUTLATEFEE(SVCPAYMENTNO) ROUNDED =
+                    WRK-AMOUNT-DUE * SERV-LATE-FEE-PCT
+           ELSE
+               MOVE ZEROS TO OUTLATEFEE(SVCPAYMENTNO)
+           END-IF
+
+           MOVE SVCACTUALPAIDDATE TO OUTACTUALPAIDDATE(SVCPAYMENTNO)
+           MOVE SVCACTUALAMOUNT   TO OUTACTUALAMOUNT(SVCPAYMENTNO)
+
+           MOVE OUTLATEFEE(SVCPAYMENTNO) TO SVCLATEFEEAMOUNT
+
+           IF SVCMISSEDSTREAK >= 2
+               SET SVC-DELINQUENT TO TRUE
+           ELSE
+               SET SVC-NOT-DELINQUENT TO TRUE
+           END-IF.
+
+       EVALUATE-PAYMENT-EXIT.
+           EXIT.
+
+       END PROGRAM AMORTSERV.
