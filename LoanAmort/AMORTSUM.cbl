@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTSUM.
+       REMARKS. LIGHTWEIGHT COMPANION TO LOANAMORT FOR CALLERS THAT ONLY
+               NEED THE PAYMENT AMOUNT AND TOTAL INTEREST - A PRE-
+               QUALIFICATION SCREEN RE-QUOTING EVERY TIME A RATE BOX
+               CHANGES, FOR EXAMPLE - WITHOUT ROUND-TRIPPING THE FULL
+               PER-MONTH OUTDATA TABLE BACK TO THE CALLER. STILL RUNS
+               LOANAMORT'S FULL CALC-PAYMENT/CALC-MONTH LOGIC UNDER THE
+               COVERS, SINCE INTEREST-ONLY PERIODS, BALLOON TERMS, PMI,
+               AND EXTRA/LUMP-SUM PRINCIPAL ALL AFFECT TOTAL INTEREST AND
+               NONE OF THEM CAN BE SHORTCUT WITHOUT DUPLICATING THAT
+               LOGIC - IT JUST DOESN'T HAND THE MONTH-BY-MONTH DETAIL
+               BACK OUT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 COPY AMORTOUT.
+
+       LINKAGE SECTION.
+       01 COPY AMORTIN.
+       01 COPY AMORTSUMOUT.
+
+       PROCEDURE DIVISION USING LOANINFO
+                                SUMMARYRESULT.
+
+       MAIN-PROCESS.
+           CALL "LOANAMORT" USING LOANINFO OUTDATA
+           MOVE OUTPAYMENTNUM(1)  TO SUMPAYMENT
+           MOVE OUTTOTINTPAIDNUM  TO SUMTOTALINTEREST
+           COMPUTE SUMTOTALPAID = OUTORIGPRINCIPAL + SUMTOTALINTEREST
+           GOBACK.
+
+       END PROGRAM AMORTSUM.
