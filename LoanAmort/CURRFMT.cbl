@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRFMT.
+       REMARKS. FORMATS A SIGNED PACKED-DECIMAL AMOUNT AS DISPLAY TEXT
+               USING THE SYMBOL AND DECIMAL/GROUP SEPARATOR CONVENTION
+               FOR THE GIVEN ISO CURRENCY CODE (USD/CAD "1,234.56",
+               EUR "1.234,56"). PICTURE EDITING CAN'T SWITCH ITS
+               CURRENCY SIGN OR SEPARATOR CONVENTION AT RUN TIME, SO
+               THE DIGITS ARE FIRST EDITED THE USUAL WAY AND THEN
+               THE SEPARATORS ARE SWAPPED WHEN THE CODE CALLS FOR IT.
+               UNRECOGNIZED CODES ARE TREATED AS USD.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-EDITED-AMT       PIC ZZZ,ZZZ,ZZ9.99.
+       01 WRK-SWAPPED-AMT      PIC X(14).
+       01 WRK-SYMBOL           PIC X(04).
+       01 WRK-IX               PIC 9(02) COMP.
+       01 WRK-CHAR             PIC X(01).
+
+       LINKAGE SECTION.
+       01 CURR-FMT-CODE        PIC X(03).
+       01 CURR-FMT-AMOUNT      PIC S9(9)V99 COMP-3.
+       01 CURR-FMT-RESULT      PIC X(18).
+
+       PROCEDURE DIVISION USING CURR-FMT-CODE
+                                CURR-FMT-AMOUNT
+                                CURR-FMT-RESULT.
+
+       MAIN-PROCESS.
+           MOVE SPACES TO CURR-FMT-RESULT
+           MOVE CURR-FMT-AMOUNT TO WRK-EDITED-AMT
+           PERFORM DETERMINE-SYMBOL
+           PERFORM BUILD-SEPARATORS
+           STRING FUNCTION TRIM(WRK-SYMBOL)  DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-SWAPPED-AMT) DELIMITED BY SIZE
+                  INTO CURR-FMT-RESULT
+           GOBACK.
+
+       DETERMINE-SYMBOL.
+           EVALUATE CURR-FMT-CODE
+               WHEN "CAD"
+                   MOVE "C$" TO WRK-SYMBOL
+               WHEN "EUR"
+                   MOVE "EUR" TO WRK-SYMBOL
+               WHEN OTHER
+                   MOVE "$" TO WRK-SYMBOL
+           END-EVALUATE.
+
+       DETERMINE-SYMBOL-EXIT.
+           EXIT.
+
+      *    EUR SWAPS THE COMMA/PERIOD ROLES FROM THE USD/CAD EDITING
+      *    ABOVE (GROUP SEPARATOR "." / DECIMAL SEPARATOR ",");
+      *    EVERY OTHER CODE PASSES THE EDITED DIGITS THROUGH UNCHANGED.
+       BUILD-SEPARATORS.
+           IF CURR-FMT-CODE = "EUR"
+               PERFORM SWAP-ONE-CHAR
+                   VARYING WRK-IX FROM 1 BY 1
+                       UNTIL WRK-IX > 14
+           ELSE
+               MOVE WRK-EDITED-AMT TO WRK-SWAPPED-AMT
+           END-IF.
+
+       BUILD-SEPARATORS-EXIT.
+           EXIT.
+
+       SWAP-ONE-CHAR.
+           MOVE WRK-EDITED-AMT(WRK-IX:1) TO WRK-CHAR
+           EVALUATE WRK-CHAR
+               WHEN ","
+                   MOVE "." TO WRK-SWAPPED-AMT(WRK-IX:1)
+               WHEN "."
+                   MOVE "," TO WRK-SWAPPED-AMT(WRK-IX:1)
+               WHEN OTHER
+                   MOVE WRK-CHAR TO WRK-SWAPPED-AMT(WRK-IX:1)
+           END-EVALUATE.
+
+       SWAP-ONE-CHAR-EXIT.
+           EXIT.
+
+       END PROGRAM CURRFMT.
