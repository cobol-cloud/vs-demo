@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTBAT.
+       REMARKS. BATCH DRIVER FOR PORTFOLIO-WIDE AMORTIZATION RUNS.
+               READS A FILE OF LOAN RECORDS, CALLS LOANAMORT ONCE PER
+               LOAN, AND WRITES THE RESULTING SCHEDULE TO AN OUTPUT
+               FILE. PERIODICALLY CHECKPOINTS THE LAST LOAN-ID
+               PROCESSED SO A FAILED RUN CAN BE RESTARTED WITHOUT
+               REPROCESSING THE WHOLE FILE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-INPUT-FILE ASSIGN TO "LOANIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT AMORT-OUTPUT-FILE ASSIGN TO "AMORTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT ANNUAL-SUMMARY-FILE ASSIGN TO "AMORTANNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ANNUAL-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "AMORTCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  LOAN-INPUT-FILE.
+       01  LOAN-INPUT-RECORD.
+           05 BATCH-LOAN-ID         PIC X(10).
+           05 BATCH-PRINCIPAL       PIC S9(9)V99   COMP-3.
+           05 BATCH-LOANTERM        PIC S9(4)      COMP.
+           05 BATCH-RATE            PIC S9(3)V9(4) COMP-3.
+           05 BATCH-IOMONTHS        PIC S9(4)      COMP.
+           05 BATCH-EXTRAPAYMENT    PIC S9(7)V99   COMP-3.
+           05 BATCH-LUMPSUMAMT      PIC S9(7)V99   COMP-3.
+           05 BATCH-LUMPSUMMONTH    PIC S9(4)      COMP.
+           05 BATCH-PMTFREQCODE     PIC X(01).
+           05 BATCH-BALLOONTERM     PIC S9(4)      COMP.
+           05 BATCH-PROPERTYVALUE   PIC S9(9)V99   COMP-3.
+           05 BATCH-PMIRATE         PIC S9(1)V9(4) COMP-3.
+           05 BATCH-FINANCEFEES     PIC S9(7)V99   COMP-3.
+           05 BATCH-FIRSTPAYMENTDATE PIC 9(8).
+
+       FD  AMORT-OUTPUT-FILE.
+       01  AMORT-OUTPUT-RECORD.
+           05 OUT-LOAN-ID            PIC X(10).
+           05 OUT-MONTH-NO           PIC 9(04).
+           05 OUT-INT-PAID           PIC S9(7)V99.
+           05 OUT-PRINC-PAID         PIC S9(7)V99.
+           05 OUT-PAYMENT-AMT        PIC S9(7)V99.
+           05 OUT-BAL-AMT            PIC S9(9)V99.
+           05 OUT-TOT-INT-PAID       PIC S9(9)V99.
+           05 OUT-RECON-FLAG         PIC X(01).
+           05 OUT-PMI-AMOUNT         PIC S9(5)V99.
+           05 OUT-PMI-DROPPED-FLAG   PIC X(01).
+           05 OUT-APR                PIC S9(3)V9(4).
+           05 OUT-PAY-YEAR           PIC 9(04).
+
+       FD  ANNUAL-SUMMARY-FILE.
+       01  ANNUAL-SUMMARY-RECORD.
+           05 ASR-LOAN-ID            PIC X(10).
+           05 ASR-YEAR               PIC 9(04).
+           05 ASR-INT-PAID           PIC S9(9)V99.
+           05 ASR-PRINC-PAID         PIC S9(9)V99.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-LOAN-ID      PIC X(10).
+           05 CKPT-RECORDS-DONE      PIC 9(9)       COMP.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-INPUT-STATUS           PIC X(02).
+       01 WS-OUTPUT-STATUS          PIC X(02).
+       01 WS-ANNUAL-STATUS          PIC X(02).
+       01 WS-CKPT-STATUS            PIC X(02).
+
+       01 WS-EOF-SW                 PIC X(01) VALUE "N".
+          88 END-OF-INPUT                     VALUE "Y".
+
+       01 WS-CKPT-FOUND-SW          PIC X(01) VALUE "N".
+          88 RESTARTING-FROM-CKPT             VALUE "Y".
+
+       01 WS-CKPT-INTERVAL          PIC 9(9) COMP VALUE 100.
+       01 WS-RECORDS-DONE           PIC 9(9) COMP VALUE ZERO.
+       01 WS-RECORDS-SINCE-CKPT     PIC 9(9) COMP VALUE ZERO.
+       01 WS-SKIP-TARGET            PIC 9(9) COMP VALUE ZERO.
+       01 WS-SKIP-COUNT             PIC 9(9) COMP VALUE ZERO.
+       01 WS-MONTH-IX               PIC S9(4) COMP.
+       01 WS-YEAR-IX                PIC 9(02) COMP.
+
+       01 COPY AMORTIN.
+       01 COPY AMORTOUT.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RUN
+           PERFORM READ-INPUT-RECORD
+           PERFORM SKIP-ALREADY-PROCESSED
+               UNTIL WS-SKIP-COUNT >= WS-SKIP-TARGET
+                  OR END-OF-INPUT
+           PERFORM PROCESS-ONE-LOAN
+               UNTIL END-OF-INPUT
+           PERFORM FINALIZE-RUN
+           GOBACK.
+
+       INITIALIZE-RUN.
+           OPEN INPUT LOAN-INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "AMORTBAT: ERROR OPENING LOAN INPUT FILE"
+               DISPLAY "AMORTBAT: FILE STATUS " WS-INPUT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AMORT-OUTPUT-FILE
+           IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "AMORTBAT: ERROR OPENING AMORT OUTPUT FILE"
+               DISPLAY "AMORTBAT: FILE STATUS " WS-OUTPUT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ANNUAL-SUMMARY-FILE
+           IF WS-ANNUAL-STATUS NOT = "00"
+               DISPLAY "AMORTBAT: ERROR OPENING ANNUAL SUMMARY FILE"
+               DISPLAY "AMORTBAT: FILE STATUS " WS-ANNUAL-STATUS
+               STOP RUN
+           END-IF
+           PERFORM CHECK-FOR-CHECKPOINT
+      *    A RESTART PICKS UP COUNTING WHERE THE PRIOR RUN LEFT OFF -
+      *    WITHOUT THIS THE CHECKPOINT WRITTEN THIS RUN WOULD RECORD ONLY
+      *    THE POST-RESTART COUNT, NOT THE TRUE CUMULATIVE TOTAL, AND A
+      *    SECOND RESTART WOULD COMPUTE THE WRONG SKIP TARGET.
+           MOVE WS-SKIP-TARGET TO WS-RECORDS-DONE.
+
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-SKIP-TARGET
+                   NOT AT END
+                       SET RESTARTING-FROM-CKPT TO TRUE
+                       MOVE CKPT-RECORDS-DONE TO WS-SKIP-TARGET
+                       DISPLAY "AMORTBAT: RESUMING AFTER LOAN "
+                               CKPT-LAST-LOAN-ID
+                               " (" WS-SKIP-TARGET " ALREADY DONE)"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-SKIP-TARGET
+           END-IF.
+
+       SKIP-ALREADY-PROCESSED.
+           ADD 1 TO WS-SKIP-COUNT
+           PERFORM READ-INPUT-RECORD.
+
+       READ-INPUT-RECORD.
+           READ LOAN-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+           END-READ
+           IF NOT END-OF-INPUT AND WS-INPUT-STATUS NOT = "00"
+               DISPLAY "AMORTBAT: ERROR READING LOAN INPUT FILE"
+               DISPLAY "AMORTBAT: FILE STATUS " WS-INPUT-STATUS
+               STOP RUN
+           END-IF.
+
+       PROCESS-ONE-LOAN.
+           PERFORM LOAD-LOANINFO-FROM-BATCH-RECORD
+           CALL "LOANAMORT" USING LOANINFO OUTDATA
+           CANCEL "LOANAMORT"
+           PERFORM WRITE-LOAN-SCHEDULE
+           PERFORM WRITE-ANNUAL-SUMMARY
+           ADD 1 TO WS-RECORDS-DONE
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM READ-INPUT-RECORD.
+
+       LOAD-LOANINFO-FROM-BATCH-RECORD.
+           INITIALIZE LOANINFO
+           MOVE BATCH-PRINCIPAL      TO PRINCIPAL
+           MOVE BATCH-LOANTERM       TO LOANTERM
+           MOVE BATCH-RATE           TO RATE
+           MOVE BATCH-IOMONTHS       TO IOMONTHS
+           MOVE BATCH-EXTRAPAYMENT   TO EXTRAPAYMENT
+           MOVE BATCH-LUMPSUMAMT     TO LUMPSUMAMT
+           MOVE BATCH-LUMPSUMMONTH   TO LUMPSUMMONTH
+           MOVE BATCH-PMTFREQCODE    TO PMTFREQCODE
+           MOVE BATCH-BALLOONTERM    TO BALLOONTERM
+           MOVE BATCH-PROPERTYVALUE  TO PROPERTYVALUE
+           MOVE BATCH-PMIRATE        TO PMIRATE
+           MOVE BATCH-FINANCEFEES    TO FINANCEFEES
+           MOVE BATCH-FIRSTPAYMENTDATE TO FIRSTPAYMENTDATE.
+
+       WRITE-LOAN-SCHEDULE.
+           PERFORM VARYING WS-MONTH-IX FROM 1 BY 1
+                   UNTIL WS-MONTH-IX > LOANTERM
+               MOVE BATCH-LOAN-ID           TO OUT-LOAN-ID
+               MOVE WS-MONTH-IX              TO OUT-MONTH-NO
+               MOVE OUTINTPAID(WS-MONTH-IX)   TO OUT-INT-PAID
+               MOVE OUTPRINCPAID(WS-MONTH-IX) TO OUT-PRINC-PAID
+               MOVE OUTPAYMENT(WS-MONTH-IX)   TO OUT-PAYMENT-AMT
+               MOVE OUTBALANCE(WS-MONTH-IX)   TO OUT-BAL-AMT
+               MOVE OUTTOTINTPAID             TO OUT-TOT-INT-PAID
+               MOVE OUTRECONWARN              TO OUT-RECON-FLAG
+               MOVE OUTPMIAMOUNT(WS-MONTH-IX)  TO OUT-PMI-AMOUNT
+               MOVE OUTPMIDROPPED(WS-MONTH-IX) TO OUT-PMI-DROPPED-FLAG
+               MOVE OUTAPR                     TO OUT-APR
+               MOVE OUTPAYYEAR(WS-MONTH-IX)    TO OUT-PAY-YEAR
+               WRITE AMORT-OUTPUT-RECORD
+               IF WS-OUTPUT-STATUS NOT = "00"
+                   DISPLAY "AMORTBAT: ERROR WRITING AMORT OUTPUT FILE"
+                   DISPLAY "AMORTBAT: FILE STATUS " WS-OUTPUT-STATUS
+                   STOP RUN
+               END-IF
+           END-PERFORM.
+
+      *    ONE ROW PER CALENDAR YEAR THAT LOANAMORT WAS ABLE TO BREAK
+      *    OUT - EMPTY WHEN NO FIRST PAYMENT DATE WAS SUPPLIED FOR THIS
+      *    LOAN.
+       WRITE-ANNUAL-SUMMARY.
+           PERFORM WRITE-ONE-ANNUAL-SUMMARY-ROW
+               VARYING WS-YEAR-IX FROM 1 BY 1
+                   UNTIL WS-YEAR-IX > OUTNUMYEARS.
+
+       WRITE-ONE-ANNUAL-SUMMARY-ROW.
+           MOVE BATCH-LOAN-ID                TO ASR-LOAN-ID
+           MOVE OUTSUMYEAR(WS-YEAR-IX)        TO ASR-YEAR
+           MOVE OUTSUMINTPAID(WS-YEAR-IX)     TO ASR-INT-PAID
+           MOVE OUTSUMPRINCPAID(WS-YEAR-IX)   TO ASR-PRINC-PAID
+           WRITE ANNUAL-SUMMARY-RECORD
+           IF WS-ANNUAL-STATUS NOT = "00"
+               DISPLAY "AMORTBAT: ERROR WRITING ANNUAL SUMMARY FILE"
+               DISPLAY "AMORTBAT: FILE STATUS " WS-ANNUAL-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "AMORTBAT: ERROR OPENING CHECKPOINT FILE"
+               DISPLAY "AMORTBAT: FILE STATUS " WS-CKPT-STATUS
+               STOP RUN
+           END-IF
+           MOVE BATCH-LOAN-ID   TO CKPT-LAST-LOAN-ID
+           MOVE WS-RECORDS-DONE TO CKPT-RECORDS-DONE
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "AMORTBAT: ERROR WRITING CHECKPOINT FILE"
+               DISPLAY "AMORTBAT: FILE STATUS " WS-CKPT-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           MOVE ZERO TO WS-RECORDS-SINCE-CKPT.
+
+       FINALIZE-RUN.
+           CLOSE LOAN-INPUT-FILE
+           CLOSE AMORT-OUTPUT-FILE
+           CLOSE ANNUAL-SUMMARY-FILE
+      *    A CLEAN FINISH MEANS THE NEXT RUN STARTS FROM THE TOP -
+      *    THE CHECKPOINT ONLY MATTERS AFTER A MID-RUN FAILURE.
+           DELETE FILE CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "AMORTBAT: ERROR DELETING CHECKPOINT FILE"
+               DISPLAY "AMORTBAT: FILE STATUS " WS-CKPT-STATUS
+               STOP RUN
+           END-IF
+           DISPLAY "AMORTBAT: " WS-RECORDS-DONE " LOANS PROCESSED".
+
+       END PROGRAM AMORTBAT.
