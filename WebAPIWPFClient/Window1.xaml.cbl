@@ -2,44 +2,204 @@
                  inherits type System.Windows.Window.
 
        working-storage section.
+       01 CurrentAmortList List[type AmortData].
+
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent()
            goback.
        end method.
 
-       method-id btnAmort_Click.
-       01 AmortURL String value "http://localhost:7071/api/Function1?".
+      *> CHECKS PRINCIPAL/TERM/RATE BEFORE THEY EVER LEAVE THE MACHINE -
+      *> BLANK, NON-NUMERIC, OR NEGATIVE ENTRIES ARE REJECTED HERE INSTEAD
+      *> OF ROUND-TRIPPING TO THE SERVICE ONLY TO COME BACK AN ERROR.
+       method-id ValidateLoanInputs private (PrincipalText as String,
+               TermText as String, RateText as String)
+           returning ValidationError as String.
+       01 ParsedPrincipal decimal.
+       01 ParsedTerm      binary-long.
+       01 ParsedRate      decimal.
+
+       procedure division.
+           set ValidationError to ""
+
+           if PrincipalText = null or PrincipalText::Length = 0
+               set ValidationError to "Principal is required."
+               exit method
+           end-if
+           if TermText = null or TermText::Length = 0
+               set ValidationError to "Term (months) is required."
+               exit method
+           end-if
+           if RateText = null or RateText::Length = 0
+               set ValidationError to "Rate is required."
+               exit method
+           end-if
+
+           if type Decimal::TryParse(PrincipalText, ref ParsedPrincipal)
+                   equal false
+               set ValidationError to "Principal must be a number."
+               exit method
+           end-if
+           if ParsedPrincipal <= 0
+               set ValidationError to "Principal must be greater than zero."
+               exit method
+           end-if
+
+           if type Int32::TryParse(TermText, ref ParsedTerm) equal false
+               set ValidationError to "Term must be a whole number of months."
+               exit method
+           end-if
+           if ParsedTerm <= 0
+               set ValidationError to "Term must be greater than zero."
+               exit method
+           end-if
+
+           if type Decimal::TryParse(RateText, ref ParsedRate) equal false
+               set ValidationError to "Rate must be a number."
+               exit method
+           end-if
+           if ParsedRate < 0
+               set ValidationError to "Rate cannot be negative."
+               exit method
+           end-if
+
+       end method.
+
+      *> READS A SERVICE ENDPOINT FROM APP.CONFIG (KEYED BY appSettings
+      *> NAME) SO EACH DEPLOYMENT ENVIRONMENT CAN POINT AT ITS OWN
+      *> SERVICE WITHOUT A RECOMPILE - FALLS BACK TO DefaultUrl WHEN THE
+      *> KEY ISN'T PRESENT IN CONFIG AT ALL.
+       method-id GetConfiguredUrl private (SettingName as String,
+               DefaultUrl as String) returning Url as String.
+       procedure division.
+           declare configured =
+               type System.Configuration.ConfigurationManager::
+                   AppSettings[SettingName]
+           if configured = null or configured::Length = 0
+               set Url to DefaultUrl
+           else
+               set Url to configured
+           end-if
+       end method.
+
+      *> COMMON WEB-SERVICE CALL SHARED BY THE SINGLE-SCHEDULE BUTTON AND
+      *> THE SIDE-BY-SIDE COMPARISON BUTTON BELOW.
+       method-id FetchAmortSchedule private (PrincipalText as String,
+               TermText as String, RateText as String)
+           returning LoanDataObj as type LoanData.
+       01 AmortURL String.
        01 wc type WebClient.
        01 jSer type DataContractJsonSerializer.
        01 result type Byte occurs any.
+
+       procedure division.
+           set AmortURL to self::GetConfiguredUrl("AmortServiceUrl",
+               "http://localhost:7071/api/Function1?")
+           set AmortURL to AmortURL & "P=" & PrincipalText & "&" & "T=" &
+               TermText & "&" & "R=" & RateText
+           set wc to new WebClient
+           set result to wc::DownloadData(AmortURL)
+           declare ms = new MemoryStream(result)
+           set jSer to new DataContractJsonSerializer(type of LoanData)
+           set LoanDataObj to jSer::ReadObject(ms) as type LoanData
+
+       end method.
+
+       method-id btnAmort_Click.
        01 LoanDataObj type LoanData.
        01 AmortList List[type AmortData].
-       
+       01 ValidationMsg String.
+
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
            declare P = tbPrincipal::Text
            declare T = tbMonths::Text
            declare R = tbRate::Text
 
-           set AmortURL to AmortURL & "P=" & P & "&" & "T=" & T & "&" & "R=" & R
-           set wc to new WebClient
+           set ValidationMsg to self::ValidateLoanInputs(P, T, R)
+           if ValidationMsg::Length > 0
+               invoke type MessageBox::Show(ValidationMsg)
+               goback
+           end-if
+
+           set LoanDataObj to self::FetchAmortSchedule(P, T, R)
+
+           if LoanDataObj::ErrorMessage not = null and
+                   LoanDataObj::ErrorMessage::Length > 0
+               invoke type MessageBox::Show(
+                   "Unable to calculate the schedule: " &
+                   LoanDataObj::ErrorMessage)
+               goback
+           end-if
 
-           set result to wc::DownloadData(AmortURL)
-           declare ms = new MemoryStream(result)
-           set jSer to new DataContractJsonSerializer(type of LoanData)
-           set LoanDataObj to jSer::ReadObject(ms) as type LoanData
-           
            set AmortList to LoanDataObj::AmortList
+           set CurrentAmortList to AmortList
            set dgAmortData::ItemsSource to AmortList
            set lblTotInterest::Content to LoanDataObj::TotalInterest
            set lblInterest::Visibility to type Visibility::Visible
-           
+
+           goback.
+
+       end method.
+
+      *> SIDE-BY-SIDE COMPARISON - THE SECOND SET OF LOAN TERMS COMES FROM
+      *> THE tbPrincipal2/tbMonths2/tbRate2 INPUTS AND RENDERS INTO THE
+      *> dgAmortData2/lblTotInterest2 CONTROLS ALONGSIDE THE FIRST SCHEDULE.
+       method-id btnCompare_Click.
+       01 LoanDataObj1 type LoanData.
+       01 LoanDataObj2 type LoanData.
+       01 ValidationMsg String.
+
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           declare P1 = tbPrincipal::Text
+           declare T1 = tbMonths::Text
+           declare R1 = tbRate::Text
+           declare P2 = tbPrincipal2::Text
+           declare T2 = tbMonths2::Text
+           declare R2 = tbRate2::Text
+
+           set ValidationMsg to self::ValidateLoanInputs(P1, T1, R1)
+           if ValidationMsg::Length > 0
+               invoke type MessageBox::Show("Loan 1: " & ValidationMsg)
+               goback
+           end-if
+           set ValidationMsg to self::ValidateLoanInputs(P2, T2, R2)
+           if ValidationMsg::Length > 0
+               invoke type MessageBox::Show("Loan 2: " & ValidationMsg)
+               goback
+           end-if
+
+           set LoanDataObj1 to self::FetchAmortSchedule(P1, T1, R1)
+           if LoanDataObj1::ErrorMessage not = null and
+                   LoanDataObj1::ErrorMessage::Length > 0
+               invoke type MessageBox::Show(
+                   "Loan 1: " & LoanDataObj1::ErrorMessage)
+               goback
+           end-if
+
+           set LoanDataObj2 to self::FetchAmortSchedule(P2, T2, R2)
+           if LoanDataObj2::ErrorMessage not = null and
+                   LoanDataObj2::ErrorMessage::Length > 0
+               invoke type MessageBox::Show(
+                   "Loan 2: " & LoanDataObj2::ErrorMessage)
+               goback
+           end-if
+
+           set dgAmortData::ItemsSource to LoanDataObj1::AmortList
+           set lblTotInterest::Content to LoanDataObj1::TotalInterest
+           set lblInterest::Visibility to type Visibility::Visible
+           set CurrentAmortList to LoanDataObj1::AmortList
+
+           set dgAmortData2::ItemsSource to LoanDataObj2::AmortList
+           set lblTotInterest2::Content to LoanDataObj2::TotalInterest
+           set lblInterest2::Visibility to type Visibility::Visible
+
            goback.
 
        end method.
 
        method-id btnAmortString_Click.
-       01 AmortURL String value "http://localhost/AmortService/AmortService/amortstring?".
+       01 AmortURL String.
        01 wc type WebClient.
        01 jSer type DataContractJsonSerializer.
        01 result type Byte occurs any.
@@ -47,20 +207,31 @@
        01 AmortList List[type AmortData].
        01 loanterm binary-long.
        01 payInfo type LoanData.
-       
+       01 ValidationMsg String.
+       01 ParsedFPD type DateTime.
+
        01 outdata.
-           03 Payments occurs 1 to 480 depending on loanterm.
+           03 Payments occurs 1 to 780 depending on loanterm.
                05 outIntPaid     pic $$,$$$.99.
                05 outPrincPaid   pic $$,$$$.99.
                05 outPayment     pic $$,$$$.99.
                05 outBalance     pic $$$,$$$.99.
-           03 outTotIntPaid  pic $$,$$$.99.       
-       
+           03 outTotIntPaid  pic $$,$$$.99.
+
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
            declare P = tbPrincipal::Text
            declare T = tbMonths::Text
            declare R = tbRate::Text
-           set loanterm to type Convert::ToInt32(T)           
+
+           set ValidationMsg to self::ValidateLoanInputs(P, T, R)
+           if ValidationMsg::Length > 0
+               invoke type MessageBox::Show(ValidationMsg)
+               goback
+           end-if
+
+           set loanterm to type Convert::ToInt32(T)
+           set AmortURL to self::GetConfiguredUrl("AmortStringServiceUrl",
+               "http://localhost/AmortService/AmortService/amortstring?")
            set AmortURL to AmortURL & "P=" & P & "&" & "T=" & T & "&" & "R=" & R
            set wc to new WebClient
            set result to wc::DownloadData(AmortURL)
@@ -71,11 +242,20 @@
            
            set PayInfo to new type LoanData
            set AmortList to new List[type AmortData]
+      *> ANCHOR ON THE ENTERED FIRST-PAYMENT DATE WHEN ONE WAS GIVEN,
+      *> OTHERWISE FALL BACK TO TODAY (THE ORIGINAL BEHAVIOR).
            declare currDate = type DateTime::Now
-           if currDate::Day > 28
-               declare daysAdjust = currDate::Day - 28
-               set currDate to currDate::AddDays(daysAdjust * -1)
-           end-if           
+           if tbFirstPaymentDate::Text not = null and
+                   tbFirstPaymentDate::Text::Length > 0 and
+                   type DateTime::TryParse(tbFirstPaymentDate::Text,
+                       ref ParsedFPD)
+               set currDate to ParsedFPD::AddMonths(-1)
+           else
+               if currDate::Day > 28
+                   declare daysAdjust = currDate::Day - 28
+                   set currDate to currDate::AddDays(daysAdjust * -1)
+               end-if
+           end-if
            perform varying Month as binary-long from 1 by 1 until Month > loanterm
                declare AmortObj = new AmortData
                declare payDate = currDate::AddMonths(Month)
@@ -88,7 +268,8 @@
            end-perform
            
            set PayInfo::AmortList to AmortList
-           set PayInfo::TotalInterest to outTotIntPaid           
+           set PayInfo::TotalInterest to outTotIntPaid
+           set CurrentAmortList to AmortList
            set dgAmortData::ItemsSource to AmortList
            set lblTotInterest::Content to payInfo::TotalInterest
            set lblInterest::Visibility to type Visibility::Visible           
@@ -97,38 +278,170 @@
        
        end method.
 
-       method-id btnAdd_Click. *> !!! Work in Progress - Not working yet !!!
-       01 AmortURL String value "http://localhost/WebAPICOB/api/TestCOBOL/AddData".
-
+       method-id btnAdd_Click.
+       01 AmortURL String.
+       01 ValidationMsg String.
+       01 SaveResult String.
+       01 LoanNumber String.
        01 jSer type DataContractJsonSerializer.
-       01 result type Byte occurs any.
-       01 LoanDataObj String.
-       01 AmortList List[type AmortData].
-       01 loanterm binary-long.
-       01 payInfo type LoanData.
-       01 queryParms type NameValueCollection.
 
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
-           
+
            declare P = tbPrincipal::Text
            declare T = tbMonths::Text
            declare R = tbRate::Text
-           set queryParms to new NameValueCollection
-           invoke queryParms::Add("P", "40000")
-           invoke queryParms::Add("T", "40")
-           invoke queryParms::Add("R", "4.0")
 
-           declare postParms = "P=" & P & "&" & "T=" & T & "&" & "R=" & R 
+           set ValidationMsg to self::ValidateLoanInputs(P, T, R)
+           if ValidationMsg::Length > 0
+               invoke type MessageBox::Show(ValidationMsg)
+               goback
+           end-if
+
+           set AmortURL to self::GetConfiguredUrl("AmortSaveServiceUrl",
+               "http://localhost/WebAPICOB/api/TestCOBOL/AddData")
+           declare postParms = "P=" & P & "&" & "T=" & T & "&" & "R=" & R
+
+           try
+               perform using wc as type WebClient = new WebClient
+                   set wc::Headers[type HttpRequestHeader::ContentType] to "application/x-www-form-urlencoded"
+                   set SaveResult to wc::UploadString(AmortURL, postParms)
+               end-perform
+           catch
+               invoke type MessageBox::Show(
+                   "Unable to save this loan: " & exception-object::Message)
+               goback
+           end-try
+
+      *> THE SERVICE RETURNS THE NEW LOAN NUMBER AS A JSON-ENCODED
+      *> STRING, LIKE THE amortstring ENDPOINT'S RESPONSE BODY - AN
+      *> EMPTY BODY OR ONE THAT WON'T PARSE MEANS NOTHING WAS ACTUALLY
+      *> RETAINED, EVEN THOUGH THE POST ITSELF DIDN'T THROW.
+           if SaveResult = null or SaveResult::Length = 0
+               invoke type MessageBox::Show(
+                   "Unable to save this loan: the service returned no confirmation.")
+               goback
+           end-if
+
+           try
+               declare saveBytes = type Encoding::UTF8::GetBytes(SaveResult)
+               declare ms = new MemoryStream(saveBytes)
+               set jSer to new DataContractJsonSerializer(type of String)
+               set LoanNumber to jSer::ReadObject(ms) as type String
+           catch
+               set LoanNumber to SaveResult
+           end-try
+
+           invoke type MessageBox::Show(
+               "Loan saved as " & LoanNumber & ": " & P & " / " & T &
+               " months / " & R & "%")
+
+           goback.
+
+       end method.
+
+       method-id btnExportCsv_Click.
+       01 sfd type Microsoft.Win32.SaveFileDialog.
+       01 csvWriter type System.IO.StreamWriter.
+       01 rowObj type AmortData.
+       01 rowIx binary-long.
+
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if CurrentAmortList = null or CurrentAmortList::Count = 0
+               invoke type MessageBox::Show(
+                   "Calculate an amortization schedule before exporting.")
+               goback
+           end-if
+
+           set sfd to new Microsoft.Win32.SaveFileDialog
+           set sfd::Filter to "CSV Files (*.csv)|*.csv|All Files (*.*)|*.*"
+           set sfd::FileName to "AmortizationSchedule.csv"
+
+           if sfd::ShowDialog() equal true
+               set csvWriter to new System.IO.StreamWriter(sfd::FileName, false)
+               invoke csvWriter::WriteLine(
+                   "Payment #/Date,Interest Paid,Principal Paid,Payment,Balance")
+               perform varying rowIx from 0 by 1
+                       until rowIx >= CurrentAmortList::Count
+                   set rowObj to CurrentAmortList::Item(rowIx)
+                   invoke csvWriter::WriteLine(
+                       rowObj::PayDateNo & "," & rowObj::InterestPaid & "," &
+                       rowObj::PrincipalPaid & "," & rowObj::Payment & "," &
+                       rowObj::Balance)
+               end-perform
+               invoke csvWriter::Close()
+               invoke type MessageBox::Show(
+                   "Schedule exported to " & sfd::FileName)
+           end-if
+
+           goback.
+
+       end method.
+
+      *> "SHOP THE RATE" - RE-QUOTES THE SAME PRINCIPAL/TERM ACROSS A RATE
+      *> RANGE (tbRateFrom/tbRateTo/tbRateStep) AND BINDS ONE ROW PER RATE
+      *> TO dgRateShop SO A BORROWER CAN SEE THE PAYMENT IMPACT AT A GLANCE.
+       method-id btnShopRate_Click.
+       01 ValidationMsg   String.
+       01 RateFromVal     decimal.
+       01 RateToVal       decimal.
+       01 RateStepVal     decimal.
+       01 RateCursor      decimal.
+       01 LoanDataObj     type LoanData.
+       01 ShopResults     List[type RateShopResult].
+       01 ShopRow         type RateShopResult.
+
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           declare P = tbPrincipal::Text
+           declare T = tbMonths::Text
+
+           set ValidationMsg to self::ValidateLoanInputs(P, T, "0")
+           if ValidationMsg::Length > 0
+               invoke type MessageBox::Show(ValidationMsg)
+               goback
+           end-if
+
+           if type Decimal::TryParse(tbRateFrom::Text, ref RateFromVal)
+                   equal false or
+              type Decimal::TryParse(tbRateTo::Text, ref RateToVal)
+                   equal false or
+              type Decimal::TryParse(tbRateStep::Text, ref RateStepVal)
+                   equal false or RateStepVal <= 0
+               invoke type MessageBox::Show(
+                   "Enter a valid rate range and step.")
+               goback
+           end-if
+
+           set ShopResults to new List[type RateShopResult]
+           perform varying RateCursor from RateFromVal by RateStepVal
+                   until RateCursor > RateToVal
+
+               set LoanDataObj to self::FetchAmortSchedule(
+                   P, T, RateCursor::ToString())
+
+               if LoanDataObj::ErrorMessage = null or
+                       LoanDataObj::ErrorMessage::Length = 0
+                   set ShopRow to new RateShopResult
+                   set ShopRow::Rate to RateCursor::ToString() & "%"
+                   set ShopRow::Payment to
+                       LoanDataObj::AmortList::Item(0)::Payment
+                   set ShopRow::TotalInterest to LoanDataObj::TotalInterest
+                   invoke ShopResults::Add(ShopRow)
+               end-if
 
-           perform using wc as type WebClient = new WebClient
-               set wc::Headers[type HttpRequestHeader::ContentType] to "application/x-www-form-urlencoded"
-      *        set wc::QueryString to queryParms
-               declare boolResult = wc::UploadString(AmortURL, postParms)
            end-perform
-           goback
+
+           set dgRateShop::ItemsSource to ShopResults
+
+           goback.
 
        end method.
 
        end class.
-       
+
+       class-id RateShopResult.
+       01 Rate            String property.
+       01 Payment         String property.
+       01 TotalInterest   String property.
+       end class.
+
 
