@@ -3,51 +3,413 @@
        working-storage section.
        copy "AmortIn.cpy".
 	   copy "AmortOut.cpy".
+	   copy "AmortPayOut.cpy".
+	   copy "AmortSumOut.cpy".
+	   copy "AmortServIn.cpy".
+	   copy "AmortServOut.cpy".
        
-       method-id AmortInfo (P as type Int32, T as binary-long, R as decimal)
+      *> FirstPaymentDate IS OPTIONAL - PASS "" TO GET THE OLD BEHAVIOR OF
+      *> ANCHORING THE SCHEDULE TO TODAY'S DATE. WHEN SUPPLIED IT DRIVES
+      *> BOTH THE PER-PAYMENT DATES BELOW AND LOANINFO'S FIRSTPAYMENTDATE,
+      *> WHICH IS WHAT LOANAMORT NEEDS TO BREAK OUT ANNUAL SUBTOTALS.
+      *> CurrencyCode IS OPTIONAL - PASS "" TO GET THE OLD "$" FORMATTING;
+      *> "USD"/"CAD"/"EUR" DRIVE THE SYMBOL AND SEPARATOR CONVENTION ON
+      *> EVERY AMOUNT BOUND TO dgAmortData AND ANY EXPORTED SCHEDULE.
+       method-id AmortInfo (P as type Int32, T as binary-long, R as decimal,
+               FirstPaymentDate as String, CurrencyCode as String)
            returning PaymentInfo as type LoanData.
-       
+
        01 AmortList list[type AmortData].
-       
-           set PaymentInfo to new LoanData          
+       01 ParsedFPD type DateTime.
+       01 CURR-FMT-OUT PIC X(18).
+
+           set PaymentInfo to new LoanData
+           set PaymentInfo::ErrorMessage to ""
+           initialize LOANINFO
            set principal to P
            set LOANTERM  to T
            set RATE      to R
+           if CurrencyCode not = null and CurrencyCode::Length > 0
+               move CurrencyCode to CURRENCYCODE
+           end-if
+           set PaymentInfo::CurrencyCode to CURRENCYCODE
+           if FirstPaymentDate not = null and FirstPaymentDate::Length > 0
+                   and type DateTime::TryParse(FirstPaymentDate, ref ParsedFPD)
+               set FIRSTPAYMENTDATE to
+                   type Convert::ToInt32(ParsedFPD::ToString("yyyyMMdd"))
+           end-if
 
-           try 
+           try
                perform using RunUnitInst as type RunUnit[type LOANAMORT] = new RunUnit[type LOANAMORT]
                    invoke RunUnitInst::Call("LOANAMORT", LOANINFO, OUTDATA)
                end-perform
            catch
-               declare err = exception-object::Message
-           end-try 
+      *> A FAILED CALCULATION MEANS OUTDATA IS UNRELIABLE - REPORT THE
+      *> FAILURE BACK TO THE CALLER RATHER THAN RETURNING A STALE OR
+      *> HALF-BUILT SCHEDULE.
+               set PaymentInfo::ErrorMessage to exception-object::Message
+               set PaymentInfo::AmortList to new List[type AmortData]
+               exit method
+           end-try
 
+      *> ANCHOR THE PER-PAYMENT DISPLAY DATES ONE PERIOD BEFORE THE
+      *> ACTUAL FIRST PAYMENT (OR BEFORE TODAY, WHEN NONE WAS GIVEN) SO
+      *> THE EXISTING AddMonths(Month) LOOP BELOW STILL LANDS ON THE
+      *> RIGHT CALENDAR DATE FOR PAYMENT #1.
            declare currDate = type DateTime::Now
-           if currDate::Day > 28
-               declare daysAdjust = currDate::Day - 28
-               set currDate to currDate::AddDays(daysAdjust * -1)
-           end-if    
-           set PaymentInfo::AmortList to new List[type AmortData]           
+           if FIRSTPAYMENTDATE not = zero
+               set currDate to ParsedFPD::AddMonths(-1)
+           else
+               if currDate::Day > 28
+                   declare daysAdjust = currDate::Day - 28
+                   set currDate to currDate::AddDays(daysAdjust * -1)
+               end-if
+           end-if
+           set PaymentInfo::FirstPaymentDate to
+               currDate::AddMonths(1)::ToShortDateString
+           set PaymentInfo::AmortList to new List[type AmortData]
            perform varying Month as type Int32
                from 1 by 1 until Month > LOANTERM
        
                declare payDate = currDate::AddMonths(Month)
                declare adObject = new AmortData
                set adObject::PayDateNo     to "#" & Month & "    " & payDate::ToShortDateString
-               set adObject::InterestPaid  to OUTINTPAID(Month)
-               set adObject::PrincipalPaid to OUTPRINCPAID(Month)
-               set adObject::Payment       to OUTPAYMENT(Month)
-               set adObject::Balance       to OUTBALANCE(Month)
+               perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+                   invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                       OUTINTPAIDNUM(Month), CURR-FMT-OUT)
+               end-perform
+               set adObject::InterestPaid to CURR-FMT-OUT
+               perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+                   invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                       OUTPRINCPAIDNUM(Month), CURR-FMT-OUT)
+               end-perform
+               set adObject::PrincipalPaid to CURR-FMT-OUT
+               perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+                   invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                       OUTPAYMENTNUM(Month), CURR-FMT-OUT)
+               end-perform
+               set adObject::Payment to CURR-FMT-OUT
+               perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+                   invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                       OUTBALANCENUM(Month), CURR-FMT-OUT)
+               end-perform
+               set adObject::Balance to CURR-FMT-OUT
                invoke PaymentInfo::AmortList::Add(adObject)
                
            end-perform 
-           set PaymentInfo::TotalInterest to OUTTOTINTPAID
+           perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+               invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                   OUTTOTINTPAIDNUM, CURR-FMT-OUT)
+           end-perform
+           set PaymentInfo::TotalInterest to CURR-FMT-OUT
+           invoke self::AppendAuditEntry(P, T, R, PaymentInfo::TotalInterest)
+
+       end method.
+
+      *> PRE-020 CALLERS THAT NEVER SUPPLIED A FirstPaymentDate/CurrencyCode
+      *> STILL COMPILE AND RUN AGAINST THE ORIGINAL 3-ARGUMENT SHAPE - BOTH
+      *> OVERLOADS BELOW JUST FALL THROUGH TO THE FULL METHOD WITH "" FOR
+      *> WHICHEVER TRAILING ARGUMENTS THEY DON'T CARRY.
+       method-id AmortInfo (P as type Int32, T as binary-long, R as decimal)
+           returning PaymentInfo as type LoanData.
+
+           set PaymentInfo to self::AmortInfo(P, T, R, "", "")
+
+       end method.
+
+      *> PRE-022 CALLERS THAT SUPPLY A FirstPaymentDate BUT PREDATE
+      *> CurrencyCode.
+       method-id AmortInfo (P as type Int32, T as binary-long, R as decimal,
+               FirstPaymentDate as String)
+           returning PaymentInfo as type LoanData.
+
+           set PaymentInfo to self::AmortInfo(P, T, R, FirstPaymentDate, "")
+
+       end method.
+
+      *> WRITES THE CURRENT SCHEDULE TO A PAGINATED PRINT FILE (AMORTRPT)
+      *> SO IT CAN BE HANDED TO A BORROWER AT CLOSING INSTEAD OF SCREENED.
+       method-id PrintSchedule (LoanNumber as String,
+               BorrowerName as String, P as type Int32,
+               T as binary-long, R as decimal, FirstPaymentDate as String,
+               CurrencyCode as String)
+           returning ErrorMessage as String.
+       01 RPT-LOAN-NUMBER PIC X(12).
+       01 RPT-BORROWER-NAME PIC X(30).
+       01 ParsedFPD type DateTime.
+
+       procedure division.
+           set ErrorMessage to ""
+           move LoanNumber   to RPT-LOAN-NUMBER
+           move BorrowerName to RPT-BORROWER-NAME
+           initialize LOANINFO
+           set principal to P
+           set LOANTERM  to T
+           set RATE      to R
+           if CurrencyCode not = null and CurrencyCode::Length > 0
+               move CurrencyCode to CURRENCYCODE
+           end-if
+           if FirstPaymentDate not = null and FirstPaymentDate::Length > 0
+                   and type DateTime::TryParse(FirstPaymentDate, ref ParsedFPD)
+               set FIRSTPAYMENTDATE to
+                   type Convert::ToInt32(ParsedFPD::ToString("yyyyMMdd"))
+           end-if
+
+           try
+               perform using RunUnitInst as type RunUnit[type LOANAMORT] = new RunUnit[type LOANAMORT]
+                   invoke RunUnitInst::Call("LOANAMORT", LOANINFO, OUTDATA)
+               end-perform
+               perform using RptRunUnitInst as type RunUnit[type AMORTRPT] = new RunUnit[type AMORTRPT]
+                   invoke RptRunUnitInst::Call("AMORTRPT", RPT-LOAN-NUMBER,
+                       RPT-BORROWER-NAME, LOANINFO, OUTDATA)
+               end-perform
+           catch
+               set ErrorMessage to exception-object::Message
+           end-try
+
+       end method.
+
+      *> QUOTES THE LUMP SUM NEEDED TO RETIRE THE LOAN ON PayoffDate -
+      *> OUTSTANDING PRINCIPAL AS OF THE LAST PAYMENT BEFORE THAT DATE
+      *> PLUS INTEREST ACCRUED SINCE THEN. REQUIRES A MONTHLY-FREQUENCY
+      *> LOAN WITH A FirstPaymentDate, SINCE THAT'S WHAT LOANAMORT NEEDS
+      *> TO LOCATE THE RIGHT PAYMENT IN THE SCHEDULE.
+       method-id PayoffQuote (P as type Int32, T as binary-long,
+               R as decimal, FirstPaymentDate as String,
+               PayoffDate as String, CurrencyCode as String)
+           returning PayoffInfo as type PayoffQuoteResult.
+
+       01 PARSEDFPD-QUOTE type DateTime.
+       01 PARSEDPD-QUOTE type DateTime.
+       01 PAYOFFDATE-NUM PIC 9(8).
+       01 CURR-FMT-OUT PIC X(18).
+
+           set PayoffInfo to new PayoffQuoteResult
+           set PayoffInfo::ErrorMessage to ""
+           initialize LOANINFO
+           set principal to P
+           set LOANTERM  to T
+           set RATE      to R
+           move zero to PAYOFFDATE-NUM
+           if CurrencyCode not = null and CurrencyCode::Length > 0
+               move CurrencyCode to CURRENCYCODE
+           end-if
+           if FirstPaymentDate not = null and FirstPaymentDate::Length > 0
+                   and type DateTime::TryParse(FirstPaymentDate, ref PARSEDFPD-QUOTE)
+               set FIRSTPAYMENTDATE to
+                   type Convert::ToInt32(PARSEDFPD-QUOTE::ToString("yyyyMMdd"))
+           end-if
+           if PayoffDate not = null and PayoffDate::Length > 0
+                   and type DateTime::TryParse(PayoffDate, ref PARSEDPD-QUOTE)
+               move type Convert::ToInt32(PARSEDPD-QUOTE::ToString("yyyyMMdd"))
+                   to PAYOFFDATE-NUM
+           end-if
+
+           try
+               perform using RunUnitInst as type RunUnit[type LOANAMORT] = new RunUnit[type LOANAMORT]
+                   invoke RunUnitInst::Call("LOANAMORT", LOANINFO, OUTDATA)
+               end-perform
+               perform using PayRunUnitInst as type RunUnit[type AMORTPAY] = new RunUnit[type AMORTPAY]
+                   invoke PayRunUnitInst::Call("AMORTPAY", PAYOFFDATE-NUM,
+                       LOANINFO, OUTDATA, PAYOFFRESULT)
+               end-perform
+           catch
+               set PayoffInfo::ErrorMessage to exception-object::Message
+               exit method
+           end-try
+
+           if PAYOFF-ERROR
+               set PayoffInfo::ErrorMessage to
+                   "Unable to compute a payoff quote for the date given."
+           else
+               perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+                   invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                       PAYOFFBALANCE, CURR-FMT-OUT)
+               end-perform
+               set PayoffInfo::Balance to CURR-FMT-OUT
+               perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+                   invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                       PAYOFFACCRUEDINT, CURR-FMT-OUT)
+               end-perform
+               set PayoffInfo::AccruedInterest to CURR-FMT-OUT
+               perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+                   invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                       PAYOFFTOTALDUE, CURR-FMT-OUT)
+               end-perform
+               set PayoffInfo::TotalDue to CURR-FMT-OUT
+           end-if
+
+       end method.
+
+      *> LIGHTWEIGHT PAYMENT/TOTAL-INTEREST-ONLY QUOTE FOR SCREENS THAT
+      *> RE-QUOTE ON EVERY KEYSTROKE (A PRE-QUALIFICATION CALCULATOR, SAY)
+      *> AND HAVE NO USE FOR THE FULL PER-MONTH SCHEDULE - SKIPS BUILDING
+      *> THE AmortList AND, SINCE NO SCHEDULE WAS ACTUALLY QUOTED TO A
+      *> BORROWER, SKIPS THE AUDIT LOG ENTRY AmortInfo WRITES TOO.
+       method-id AmortSummary (P as type Int32, T as binary-long,
+               R as decimal, CurrencyCode as String)
+           returning SummaryInfo as type AmortSummaryResult.
+
+       01 CURR-FMT-OUT PIC X(18).
+
+           set SummaryInfo to new AmortSummaryResult
+           set SummaryInfo::ErrorMessage to ""
+           initialize LOANINFO
+           set principal to P
+           set LOANTERM  to T
+           set RATE      to R
+           if CurrencyCode not = null and CurrencyCode::Length > 0
+               move CurrencyCode to CURRENCYCODE
+           end-if
+
+           try
+               perform using SumRunUnitInst as type RunUnit[type AMORTSUM] = new RunUnit[type AMORTSUM]
+                   invoke SumRunUnitInst::Call("AMORTSUM", LOANINFO, SUMMARYRESULT)
+               end-perform
+           catch
+               set SummaryInfo::ErrorMessage to exception-object::Message
+               exit method
+           end-try
+
+           perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+               invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                   SUMPAYMENT, CURR-FMT-OUT)
+           end-perform
+           set SummaryInfo::Payment to CURR-FMT-OUT
+           perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+               invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                   SUMTOTALINTEREST, CURR-FMT-OUT)
+           end-perform
+           set SummaryInfo::TotalInterest to CURR-FMT-OUT
+
+       end method.
+
+      *> POSTS ONE SERVICING PAYMENT (WHAT WAS ACTUALLY PAID, AND WHEN)
+      *> AGAINST A GIVEN PAYMENT NUMBER, RETURNING ANY LATE FEE THAT
+      *> ROLLS INTO NEXT MONTH'S AMOUNT DUE AND WHETHER THE LOAN IS NOW
+      *> DELINQUENT. THE CALLER OWNS PriorMissedStreak AND PriorRolledFee
+      *> ACROSS CALLS - PASS BACK WHATEVER MissedStreak/LateFeeAmountRaw
+      *> COME BACK ON THIS CALL AS PriorMissedStreak/PriorRolledFee ON THE
+      *> NEXT ONE - SINCE THIS METHOD, LIKE EVERY OTHER ONE HERE,
+      *> RECOMPUTES THE SCHEDULE FROM SCRATCH ON EACH CALL RATHER THAN
+      *> HOLDING OUTDATA OPEN BETWEEN THEM. LateFeeAmount IS THE
+      *> CURRENCY-FORMATTED DISPLAY STRING FOR SHOWING TO A USER;
+      *> LateFeeAmountRaw IS THE UNFORMATTED NUMBER TO FEED BACK IN AS
+      *> PriorRolledFee.
+       method-id PostServicingPayment (P as type Int32, T as binary-long,
+               R as decimal, FirstPaymentDate as String,
+               PaymentNo as binary-long, ActualPaidDate as String,
+               ActualAmount as decimal, PriorMissedStreak as binary-long,
+               PriorRolledFee as decimal, CurrencyCode as String)
+           returning ServicingInfo as type ServicingPaymentResult.
+
+       01 ParsedFPD-Svc type DateTime.
+       01 ParsedAPD-Svc type DateTime.
+       01 CURR-FMT-OUT PIC X(18).
+
+           set ServicingInfo to new ServicingPaymentResult
+           set ServicingInfo::ErrorMessage to ""
+           initialize LOANINFO
+           set principal to P
+           set LOANTERM  to T
+           set RATE      to R
+           if CurrencyCode not = null and CurrencyCode::Length > 0
+               move CurrencyCode to CURRENCYCODE
+           end-if
+           if FirstPaymentDate not = null and FirstPaymentDate::Length > 0
+                   and type DateTime::TryParse(FirstPaymentDate, ref ParsedFPD-Svc)
+               set FIRSTPAYMENTDATE to
+                   type Convert::ToInt32(ParsedFPD-Svc::ToString("yyyyMMdd"))
+           end-if
+           move PaymentNo             to SVCPAYMENTNO
+           move zero                  to SVCACTUALPAIDDATE
+           if ActualPaidDate not = null and ActualPaidDate::Length > 0
+                   and type DateTime::TryParse(ActualPaidDate, ref ParsedAPD-Svc)
+               move type Convert::ToInt32(ParsedAPD-Svc::ToString("yyyyMMdd"))
+                   to SVCACTUALPAIDDATE
+           end-if
+           move ActualAmount          to SVCACTUALAMOUNT
+           move PriorMissedStreak     to SVCPRIORMISSEDSTREAK
+           move PriorRolledFee        to SVCPRIORROLLEDFEE
+
+           try
+               perform using RunUnitInst as type RunUnit[type LOANAMORT] = new RunUnit[type LOANAMORT]
+                   invoke RunUnitInst::Call("LOANAMORT", LOANINFO, OUTDATA)
+               end-perform
+               perform using SvcRunUnitInst as type RunUnit[type AMORTSERV] = new RunUnit[type AMORTSERV]
+                   invoke SvcRunUnitInst::Call("AMORTSERV", LOANINFO, OUTDATA,
+                       SERVICINGPAYMENT, SERVICINGRESULT)
+               end-perform
+           catch
+               set ServicingInfo::ErrorMessage to exception-object::Message
+               exit method
+           end-try
+
+           if SVC-ERROR
+               set ServicingInfo::ErrorMessage to
+                   "Unable to post that servicing payment - check the payment number and first payment date."
+           else
+               perform using CurrFmtRunUnit as type RunUnit[type CURRFMT] = new RunUnit[type CURRFMT]
+                   invoke CurrFmtRunUnit::Call("CURRFMT", CURRENCYCODE,
+                       SVCLATEFEEAMOUNT, CURR-FMT-OUT)
+               end-perform
+               set ServicingInfo::LateFeeAmount to CURR-FMT-OUT
+               set ServicingInfo::LateFeeAmountRaw to SVCLATEFEEAMOUNT
+               set ServicingInfo::MissedStreak to SVCMISSEDSTREAK
+               if SVC-DELINQUENT
+                   set ServicingInfo::IsDelinquent to "Y"
+               else
+                   set ServicingInfo::IsDelinquent to "N"
+               end-if
+           end-if
+
+       end method.
+
+      *> RECORDS WHO ASKED FOR WHAT AND WHAT WE QUOTED BACK, SO A RATE
+      *> DISPUTE CAN BE ANSWERED FROM THE LOG INSTEAD OF GUESSWORK.
+       method-id AppendAuditEntry private (RequestP as type Int32,
+               RequestT as binary-long, RequestR as decimal,
+               ResultInterest as String).
+       01 AuditWriter type System.IO.StreamWriter.
+
+       procedure division.
+           set AuditWriter to new System.IO.StreamWriter("AmortAudit.log", true)
+           invoke AuditWriter::WriteLine(
+               type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss") & "|" &
+               type Environment::UserName & "|P=" & RequestP &
+               "|T=" & RequestT & "|R=" & RequestR &
+               "|TotalInterest=" & ResultInterest)
+           invoke AuditWriter::Close()
 
        end method.
 
        end class.
 
        class-id LoanData.
-       01 AmortList      List[type AmortData] property.
-       01 TotalInterest  String               property.
+       01 AmortList        List[type AmortData] property.
+       01 TotalInterest    String               property.
+       01 ErrorMessage     String               property.
+       01 FirstPaymentDate String               property.
+       01 CurrencyCode     String               property.
+       end class.
+
+       class-id PayoffQuoteResult.
+       01 Balance          String               property.
+       01 AccruedInterest  String               property.
+       01 TotalDue         String               property.
+       01 ErrorMessage     String               property.
+       end class.
+
+       class-id AmortSummaryResult.
+       01 Payment          String               property.
+       01 TotalInterest    String               property.
+       01 ErrorMessage     String               property.
+       end class.
+
+       class-id ServicingPaymentResult.
+       01 LateFeeAmount    String               property.
+       01 LateFeeAmountRaw decimal              property.
+       01 MissedStreak     binary-long          property.
+       01 IsDelinquent     String               property.
+       01 ErrorMessage     String               property.
        end class.
