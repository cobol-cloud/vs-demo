@@ -0,0 +1,4 @@
+       01 SUMMARYRESULT.
+           03 SUMPAYMENT        PIC S9(9)V99 COMP-3.
+           03 SUMTOTALINTEREST  PIC S9(9)V99 COMP-3.
+           03 SUMTOTALPAID      PIC S9(9)V99 COMP-3.
