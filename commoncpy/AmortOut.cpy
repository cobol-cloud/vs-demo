@@ -1,7 +1,35 @@
        01 OUTDATA.
-           03 PAYMENTS OCCURS 1 TO 480 DEPENDING ON LOANTERM.
+           03 PAYMENTS OCCURS 1 TO 780 DEPENDING ON LOANTERM.
                05 OUTINTPAID     PIC $$,$$$.99.
+               05 OUTINTPAIDNUM  PIC S9(9)V99 COMP-3.
                05 OUTPRINCPAID   PIC $$,$$$.99.
+               05 OUTPRINCPAIDNUM PIC S9(9)V99 COMP-3.
                05 OUTPAYMENT     PIC $$,$$$.99.
+               05 OUTPAYMENTNUM  PIC S9(9)V99 COMP-3.
                05 OUTBALANCE     PIC $$$,$$$.99.
+               05 OUTBALANCENUM  PIC S9(9)V99 COMP-3.
+               05 OUTPMIAMOUNT   PIC $,$$$.99.
+               05 OUTPMIDROPPED  PIC X(01).
+                   88 PMI-DROPPED-THIS-MONTH    VALUE "Y".
+               05 OUTPAYYEAR     PIC 9(04).
+               05 OUTAMOUNTDUE   PIC S9(9)V99 COMP-3.
+               05 OUTACTUALPAIDDATE PIC 9(8).
+               05 OUTACTUALAMOUNT PIC S9(9)V99 COMP-3.
+               05 OUTLATEFEE     PIC S9(7)V99 COMP-3.
+               05 OUTMISSEDFLAG  PIC X(01).
+                   88 PAYMENT-ON-TIME           VALUE "N".
+                   88 PAYMENT-MISSED            VALUE "Y".
            03 OUTTOTINTPAID  PIC $$,$$$.99.
+           03 OUTTOTINTPAIDNUM PIC S9(9)V99 COMP-3.
+           03 OUTORIGPRINCIPAL PIC S9(9)V99 COMP-3.
+           03 OUTAPR         PIC ZZ9.9999.
+           03 OUTRECONWARN   PIC X(01).
+               88 RECON-OK                   VALUE "N".
+               88 RECON-WARNING              VALUE "Y".
+           03 OUTNUMYEARS    PIC 9(02) COMP.
+           03 OUTANNUALSUMMARY OCCURS 1 TO 51 DEPENDING ON OUTNUMYEARS.
+               05 OUTSUMYEAR       PIC 9(04).
+               05 OUTSUMINTPAID    PIC $$,$$$,$$9.99.
+               05 OUTSUMINTPAIDNUM PIC S9(9)V99 COMP-3.
+               05 OUTSUMPRINCPAID  PIC $$,$$$,$$9.99.
+               05 OUTSUMPRINCPAIDNUM PIC S9(9)V99 COMP-3.
