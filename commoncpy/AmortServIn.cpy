@@ -0,0 +1,10 @@
+       01 SERVICINGPAYMENT.
+           03 SVCPAYMENTNO          PIC S9(4)      COMP.
+           03 SVCACTUALPAIDDATE     PIC 9(8).
+           03 SVC-APD-R REDEFINES SVCACTUALPAIDDATE.
+               05 SVC-APD-YEAR      PIC 9(4).
+               05 SVC-APD-MONTH     PIC 9(2).
+               05 SVC-APD-DAY       PIC 9(2).
+           03 SVCACTUALAMOUNT       PIC S9(9)V99   COMP-3.
+           03 SVCPRIORMISSEDSTREAK  PIC S9(4)      COMP.
+           03 SVCPRIORROLLEDFEE     PIC S9(7)V99   COMP-3.
