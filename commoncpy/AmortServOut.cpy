@@ -0,0 +1,9 @@
+       01 SERVICINGRESULT.
+           03 SVCLATEFEEAMOUNT      PIC S9(7)V99   COMP-3.
+           03 SVCMISSEDSTREAK       PIC S9(4)      COMP.
+           03 SVCDELINQFLAG         PIC X(01).
+               88 SVC-DELINQUENT                  VALUE "Y".
+               88 SVC-NOT-DELINQUENT              VALUE "N".
+           03 SVCERRFLAG            PIC X(01).
+               88 SVC-OK                          VALUE "N".
+               88 SVC-ERROR                       VALUE "Y".
