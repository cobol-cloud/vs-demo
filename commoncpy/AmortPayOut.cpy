@@ -0,0 +1,7 @@
+       01 PAYOFFRESULT.
+           03 PAYOFFBALANCE     PIC S9(9)V99 COMP-3.
+           03 PAYOFFACCRUEDINT  PIC S9(9)V99 COMP-3.
+           03 PAYOFFTOTALDUE    PIC S9(9)V99 COMP-3.
+           03 PAYOFFERRFLAG     PIC X(01).
+               88 PAYOFF-OK                  VALUE "N".
+               88 PAYOFF-ERROR               VALUE "Y".
