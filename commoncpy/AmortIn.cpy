@@ -0,0 +1,25 @@
+       01 LOANINFO.
+           03 PRINCIPAL      PIC S9(9)V99      COMP-3.
+           03 LOANTERM       PIC S9(4)         COMP.
+           03 RATE           PIC S9(3)V9(4)    COMP-3.
+           03 IOMONTHS       PIC S9(4)         COMP.
+           03 EXTRAPAYMENT   PIC S9(7)V99      COMP-3.
+           03 LUMPSUMAMT     PIC S9(7)V99      COMP-3.
+           03 LUMPSUMMONTH   PIC S9(4)         COMP.
+           03 PMTFREQCODE    PIC X(01).
+               88 FREQ-MONTHLY               VALUE "M" " ".
+               88 FREQ-BIWEEKLY              VALUE "B".
+               88 FREQ-SEMIMONTHLY           VALUE "S".
+           03 BALLOONTERM    PIC S9(4)         COMP.
+           03 PROPERTYVALUE  PIC S9(9)V99      COMP-3.
+           03 PMIRATE        PIC S9(1)V9(4)    COMP-3.
+           03 FINANCEFEES    PIC S9(7)V99      COMP-3.
+           03 FIRSTPAYMENTDATE PIC 9(8).
+           03 FPD-DATE-R REDEFINES FIRSTPAYMENTDATE.
+               05 FPD-YEAR   PIC 9(4).
+               05 FPD-MONTH  PIC 9(2).
+               05 FPD-DAY    PIC 9(2).
+           03 CURRENCYCODE   PIC X(03).
+               88 CURR-USD                   VALUE "USD" SPACES.
+               88 CURR-CAD                   VALUE "CAD".
+               88 CURR-EUR                   VALUE "EUR".
